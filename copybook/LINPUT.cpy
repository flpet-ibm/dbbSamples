@@ -0,0 +1,18 @@
+      *****************************************************************
+      * LINPUT - INTERFACE AREA BETWEEN EBUD0RUN AND EBUD01
+      *          INPUT : L-INPUT-DATE  (DATE OF BIRTH, CCYYMMDD)
+      *          OUTPUT: RETIREMENT-DATE, RETC
+      *****************************************************************
+           05 L-INPUT-DATE.
+              10 L-CCYY           PIC X(04).
+              10 L-MM             PIC X(02).
+              10 L-DD             PIC X(02).
+           05 DAYS-DIFF           PIC 9(08) COMP.
+           05 RETIREMENT-DATE     PIC X(80).
+           05 RETC                PIC S9(04) COMP.
+              88 RETC-OK                    VALUE 0.
+              88 RETC-PAST-RETIREMENT       VALUE 1.
+              88 RETC-INVALID-DATE          VALUE 2.
+              88 RETC-UNDER-MINIMUM-AGE     VALUE 3.
+              88 RETC-ALREADY-RETIRED       VALUE 4.
+              88 RETC-INPUT-REJECTED        VALUE 9.
