@@ -0,0 +1,8 @@
+      *****************************************************************
+      * CPRRECOR - LAYOUT OF ONE RECORD ON THE DAILY CPR EXTRACT FILE
+      *            IN-FDATO + IN-CHECKDIGIT FORM THE 10-POSITION CPR
+      *            NUMBER (DDMMYY + 4-DIGIT SEQUENCE/CHECK NUMBER)
+      *****************************************************************
+           05 IN-FDATO            PIC 9(06).
+           05 IN-CHECKDIGIT       PIC 9(04).
+           05 FILLER              PIC X(70).
