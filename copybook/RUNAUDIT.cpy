@@ -0,0 +1,14 @@
+      *****************************************************************
+      * RUNAUDIT - SHARED RUN AUDIT-TRAIL RECORD, APPENDED BY EACH
+      *            PROGRAM IN THE BATCH STREAM (EBUD0RUN/CPRFILE/
+      *            DFSIVA64) AT START AND END OF ITS OWN RUN
+      *****************************************************************
+           05 RA-PROGRAM          PIC X(08).
+           05 RA-EVENT            PIC X(05).
+              88 RA-EVENT-START             VALUE 'START'.
+              88 RA-EVENT-END               VALUE 'END'.
+           05 RA-DATE             PIC 9(08).
+           05 RA-TIME             PIC 9(06).
+           05 RA-RECCOUNT         PIC 9(09).
+           05 RA-RETC             PIC 9(04).
+           05 FILLER              PIC X(40).
