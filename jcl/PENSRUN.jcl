@@ -0,0 +1,95 @@
+//PENSRUN  JOB  (ACCTNO),'PENSION BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*  PENSRUN - CHAINS EBUD0RUN, CPRFILE AND THE DFSIVA64 BMP STEP
+//*            INTO A SINGLE OVERNIGHT JOB STREAM. EACH STEP NOW
+//*            APPENDS ITS OWN START/END RECORD TO THE SHARED
+//*            RUNAUDIT FILE, SO A FAILURE HALFWAY THROUGH THE
+//*            CHAIN STILL LEAVES ONE PLACE TO SEE HOW FAR THE RUN
+//*            GOT BEFORE IT STOPPED.
+//*
+//*  HISTORY
+//*  --------  ----  -----------------------------------------------
+//*  20260808  DLB   INITIAL VERSION - EBUD0RUN/CPRFILE/DFSIVA64
+//*                  CHAINED WITH IF-THEN CONDITION-CODE CHECKS
+//*
+//PENSBAT  PROC HLQ='PENS.PROD',
+//             RUNAUDIT='PENS.PROD.RUNAUDIT'
+//*
+//*  STEP 1 - EBUD0RUN : COMPUTE RETIREMENT DATES FROM THE DAILY
+//*           BIRTHIN EXTRACT. RUNS IN BATCH MODE (WS-RUN-MODE='B').
+//*
+//STEP10   EXEC PGM=EBUD0RUN,PARM='B'
+//STEPLIB  DD   DSN=&HLQ..LOADLIB,DISP=SHR
+//BIRTHIN  DD   DSN=&HLQ..BIRTHIN,DISP=SHR
+//RPTOUT   DD   SYSOUT=*
+//RUNAUDIT DD   DSN=&RUNAUDIT,DISP=(MOD,CATLG,CATLG),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000),
+//             SPACE=(CYL,(1,1),RLSE)
+//*
+//  IF (STEP10.RC = 0) THEN
+//*
+//*  STEP 2 - CPRFILE : VALIDATE THE DAILY CPR EXTRACT AND BUILD
+//*           THE AGE/GENDER RESULTS FILE. ONLY RUNS IF EBUD0RUN
+//*           CAME BACK CLEAN - A NON-ZERO EBUD0RUN RETURN-CODE
+//*           MEANS THE RETIREMENT-DATE SIDE OF THE NIGHT'S DATA IS
+//*           ALREADY SUSPECT, SO THERE IS NO POINT SPENDING TIME
+//*           VALIDATING THE CPR SIDE AGAINST IT.
+//*
+//STEP20   EXEC PGM=CPRFILE
+//STEPLIB  DD   DSN=&HLQ..LOADLIB,DISP=SHR
+//FILEIN   DD   DSN=&HLQ..FILEIN,DISP=SHR
+//AMOUNTIN DD   DSN=&HLQ..AMOUNTIN,DISP=SHR
+//CPRREJECT DD  DSN=&HLQ..CPRREJCT,DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=91,BLKSIZE=9100),
+//             SPACE=(CYL,(1,1),RLSE)
+//CPROUT   DD   DSN=&HLQ..CPROUT,DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000),
+//             SPACE=(CYL,(5,5),RLSE)
+//RUNAUDIT DD   DSN=&RUNAUDIT,DISP=MOD
+//SYSIN    DD   *
+C
+/*
+//*
+//  IF (STEP20.RC = 0) THEN
+//*
+//*  STEP 3 - DFSIVA64 : THE IMS BMP MAINTENANCE STEP. ONLY RUNS
+//*           IF BOTH EBUD0RUN AND CPRFILE COMPLETED CLEANLY, SO
+//*           THE DATABASE IS NEVER MAINTAINED AGAINST A NIGHT'S
+//*           DATA THAT FAILED EARLIER VALIDATION. THE TRAILING
+//*           APPLICATION PARM IS 'U' SO THIS UNATTENDED OVERNIGHT
+//*           RUN SKIPS DFSIVA64'S OPERATOR REPLY WAIT ON EVERY
+//*           'TAD' TRANSACTION.
+//*
+//STEP30   EXEC PGM=DFSRRC00,
+//             PARM='BMP,DFSIVA64,PENSPSB,,,,,,,,,,,,,U'
+//STEPLIB  DD   DSN=&HLQ..LOADLIB,DISP=SHR
+//             DD   DSN=IMS.RESLIB,DISP=SHR
+//IMS      DD   DSN=&HLQ..IMS.PSBLIB,DISP=SHR
+//AUDITLOG DD   DSN=&HLQ..AUDITLOG,DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000),
+//             SPACE=(CYL,(1,1),RLSE)
+//RUNAUDIT DD   DSN=&RUNAUDIT,DISP=MOD
+//GIPCB    DD   DSN=&HLQ..DFSIVA64.TRANIN,DISP=SHR
+//GOPCB    DD   SYSOUT=*
+//*
+//*  STEP 4 - PENSEXTR : COMBINE CPRFILE'S CPROUT WITH A FRESH
+//*           EBUD01 RETIREMENT-DATE CALL FOR EACH CPR NUMBER'S OWN
+//*           EMBEDDED BIRTH DATE, AND WRITE THE PENSION-ELIGIBILITY
+//*           EXTRACT. THIS ONLY NEEDS CPRFILE TO HAVE COMPLETED, SO
+//*           IT RUNS REGARDLESS OF THE DFSIVA64 STEP'S OWN RESULT.
+//*
+//STEP40   EXEC PGM=PENSEXTR
+//STEPLIB  DD   DSN=&HLQ..LOADLIB,DISP=SHR
+//CPRIN    DD   DSN=&HLQ..CPROUT,DISP=SHR
+//PENSOUT  DD   DSN=&HLQ..PENSOUT,DISP=(NEW,CATLG,DELETE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000),
+//             SPACE=(CYL,(5,5),RLSE)
+//RUNAUDIT DD   DSN=&RUNAUDIT,DISP=MOD
+//*
+//  ENDIF
+//*
+//  ENDIF
+//         PEND
+//*
+//RUNIT    EXEC PENSBAT
