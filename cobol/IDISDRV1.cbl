@@ -0,0 +1,51 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IDISDRV1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+      *    DRIVES THE IDISCBL1 DIVIDE-CHECK UTILITY OVER A TABLE OF
+      *    REGRESSION CASES INSTEAD OF JUST THE ONE SCENARIO THAT USED
+      *    TO BE HARDCODED DIRECTLY INSIDE IDISCBL1 - THE FIRST ROW IS
+      *    THAT ORIGINAL CASE, FOLLOWED BY A ZERO-ERROR-COUNT CASE AND
+      *    A CASE WHOSE RESULT OVERFLOWS LS-RESULT'S PIC 99.
+       01  DR-CASES-TBL.
+           05 FILLER.
+              10 FILLER         PIC 999999 VALUE 986885.
+              10 FILLER         PIC 999999 VALUE 3.
+              10 FILLER         PIC XXXX   VALUE 'ABCD'.
+           05 FILLER.
+              10 FILLER         PIC 999999 VALUE 100.
+              10 FILLER         PIC 999999 VALUE 0.
+              10 FILLER         PIC XXXX   VALUE 'ZERO'.
+           05 FILLER.
+              10 FILLER         PIC 999999 VALUE 999999.
+              10 FILLER         PIC 999999 VALUE 1.
+              10 FILLER         PIC XXXX   VALUE 'OVFL'.
+
+       01  DR-CASES REDEFINES DR-CASES-TBL.
+           05 DR-CASE OCCURS 3 TIMES INDEXED BY DR-IDX.
+              10 DR-ADDEND      PIC 999999.
+              10 DR-ERROR-COUNT PIC 999999.
+              10 DR-FLDZ        PIC XXXX.
+
+       01  DR-RESULT       PIC 99.
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+           DISPLAY '*** IDISDRV1 - START OF PROGRAM'.
+           PERFORM DRIVE-ONE-CASE VARYING DR-IDX FROM 1 BY 1
+                   UNTIL DR-IDX > 3.
+           DISPLAY '*** IDISDRV1 - END OF PROGRAM'.
+           GOBACK.
+       DRIVE-ONE-CASE SECTION.
+           CALL 'IDISCBL1' USING DR-ADDEND(DR-IDX)
+                                  DR-ERROR-COUNT(DR-IDX)
+                                  DR-FLDZ(DR-IDX)
+                                  DR-RESULT.
+           DISPLAY '*** IDISDRV1 - CASE ' DR-IDX ' RESULT = ' DR-RESULT.
+           EXIT SECTION.
+       END PROGRAM IDISDRV1.
