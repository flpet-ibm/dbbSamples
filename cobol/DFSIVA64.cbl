@@ -1,6 +1,6 @@
  CBL  APOST                                                             00010000
        IDENTIFICATION DIVISION.                                         00020000
-       PROGRAM-ID.  DFSIVA64                                            00030000
+       PROGRAM-ID.  DFSIVA64.                                           00030000
       *                                                                 00040000
       ********************************************************@SCPYRT** 00050000
       *                                                               * 00060000
@@ -45,8 +45,42 @@
        SOURCE-COMPUTER.  IBM-370.                                       00450000
        OBJECT-COMPUTER.  IBM-370.                                       00460000
       *                                                                 00470000
+       INPUT-OUTPUT SECTION.                                             00471000
+       FILE-CONTROL.                                                     00472000
+      *    SIDE-CHANNEL AUDIT TRAIL - NOT PART OF THE DL/I DATABASE,     00473000
+      *    WRITTEN ALONGSIDE IT WITH ORDINARY SEQUENTIAL COBOL I/O       00474000
+           SELECT AUDITLOG ASSIGN TO AUDITLOG                            00475000
+               FILE STATUS IS AUDITLOG-STATUS                            00476000
+               ORGANIZATION IS SEQUENTIAL.                               00477000
+                                                                        00477050
+      *    SHARED RUN AUDIT-TRAIL FILE, ALSO WRITTEN BY EBUD0RUN AND    00477060
+      *    CPRFILE SO OPERATIONS CAN FOLLOW ONE BATCH STREAM'S START/   00477070
+      *    END EVENTS ACROSS ALL THREE PROGRAMS FROM A SINGLE FILE.     00477080
+           SELECT RUNAUDIT ASSIGN TO RUNAUDIT                           00477100
+               FILE STATUS IS RUNAUDIT-STATUS                           00477200
+               ORGANIZATION IS SEQUENTIAL.                               00477300
+                                                                        00478000
        DATA DIVISION.                                                   00480000
+       FILE SECTION.                                                     00481000
+       FD  AUDITLOG RECORDING MODE F.                                    00482000
+       01  AUDIT-RECORD.                                                 00483000
+           02  AUD-COMMAND     PIC X(8).                                 00484000
+           02  AUD-LAST-NAME   PIC X(10).                                00485000
+           02  AUD-CALL-TYPE   PIC X(4).                                 00486000
+           02  AUD-CALL-VERB   PIC X(4).                                 00487000
+           02  AUD-STATUS      PIC X(2).                                 00488000
+           02  FILLER          PIC X(52).                                00489000
+                                                                        00489100
+       FD  RUNAUDIT RECORDING MODE F.                                    00489300
+       01  RUNAUDIT-RECORD.                                               00489400
+           COPY RUNAUDIT.                                                 00489500
+                                                                        00489600
        WORKING-STORAGE SECTION.                                         00490000
+       77  AUDITLOG-STATUS     PIC X(2).                                 00489200
+       77  RUNAUDIT-STATUS     PIC X(2).                                 00489210
+       77  WS-RUNAUDIT-DATE    PIC 9(8).                                  00489220
+       77  WS-RUNAUDIT-TIME    PIC 9(6).                                  00489230
+       77  WS-RUNAUDIT-RECCNT  PIC 9(9) COMP.                             00489240
                                                                         00500000
       * DL/I FUNCTION CODES
 
@@ -95,6 +129,10 @@
                    VALUE 'DELETION OF ENTRY HAS FAILED            '.    00930000
        77  MREPLE  PIC  X(40)                                           00940000
                    VALUE 'UPDATE OF ENTRY HAS FAILED              '.    00950000
+       77  MNOLST  PIC  X(40)                                           00951000
+                   VALUE 'NO ENTRIES WERE FOUND TO LIST           '.    00952000
+       77  MDUPE   PIC  X(40)                                           00953000
+                   VALUE 'ENTRY ALREADY EXISTS                    '.    00954000
                                                                         00960000
       * VARIABLES                                                       00970000
                                                                         00980000
@@ -130,7 +168,18 @@
            VALUE   'DISPLAY'.                                           01280000
        77  CONSTANT11      PIC X(7)                                     01290000
            VALUE   'TADD   '.                                           01300000
-       77  SSA1            PIC X(9)  VALUE 'A1111111 '.                 01310000
+       77  CONSTANT12      PIC X(24)                                    01311000
+           VALUE   'ADD TRANSACTIONS    :   '.                          01312000
+       77  CONSTANT13      PIC X(24)                                    01313000
+           VALUE   'TADD TRANSACTIONS   :   '.                          01314000
+       77  CONSTANT14      PIC X(24)                                    01315000
+           VALUE   'UPDATE TRANSACTIONS :   '.                          01316000
+       77  CONSTANT15      PIC X(24)                                    01317000
+           VALUE   'DELETE TRANSACTIONS :   '.                          01318000
+       77  CONSTANT16      PIC X(24)                                    01319000
+           VALUE   'DISPLAY TRANSACTIONS:   '.                          01319100
+       77  CONSTANT17      PIC X(24)                                    01319200
+           VALUE   'LIST REQUESTS        :  '.                          01319300
                                                                         01320000
                                                                         01330000
       * FLAGS                                                           01340000
@@ -140,11 +189,22 @@
              88  NO-SET-DATA       VALUE '1'.                           01380000
           02  TADD-FLAG      PIC X VALUE '0'.                           01390000
              88  PROCESS-TADD      VALUE '1'.                           01400000
+          02  UNATTENDED-FLAG PIC X VALUE '0'.                          01401000
+             88  UNATTENDED-MODE   VALUE '1'.                           01402000
+          02  RUN-UNATTENDED-FLAG PIC X VALUE '0'.                      01403000
+             88  RUN-UNATTENDED-MODE   VALUE '1'.                       01404000
                                                                         01410000
       * COUNTERS                                                        01420000
                                                                         01430000
        01 COUNTERS.                                                     01440000
           02  L-SPACE-CTR    PIC   9(2) COMP VALUE 0.                   01450000
+          02  CT-ADD         PIC   9(4) COMP VALUE 0.                   01451000
+          02  CT-TADD        PIC   9(4) COMP VALUE 0.                   01452000
+          02  CT-UPD         PIC   9(4) COMP VALUE 0.                   01453000
+          02  CT-DEL         PIC   9(4) COMP VALUE 0.                   01454000
+          02  CT-DIS         PIC   9(4) COMP VALUE 0.                   01455000
+          02  CT-LIST        PIC   9(4) COMP VALUE 0.                   01456000
+       77  WS-TOTALS-DISP    PIC   ZZZ9.                                01457000
                                                                         01460000
       * OUTLINE FORMAT                                                  01470000
                                                                         01480000
@@ -189,14 +249,14 @@
            02  LEDGE    PIC  X(1)   VALUE '|'.                          01870000
            02  FILLER   PIC  X(40)  VALUE SPACES.                       01880000
            02  D1CON    PIC  X(19)  VALUE 'DATE      :'.                01890000
-           02  D1VAR    PIC  X(8)   VALUE '  /  /  '.                   01900000
+           02  D1VAR    PIC  X(10)  VALUE '    /  /  '.                 01900000
            02  TEMP-DATE REDEFINES D1VAR.                               01910000
-               04  MM          PIC  X(2).                               01920000
+               04  CCYY        PIC  X(4).                               01911000
                04  DATE-FILL1  PIC  X.                                  01930000
-               04  DD          PIC  X(2).                               01940000
+               04  MM          PIC  X(2).                               01920000
                04  DATE-FILL2  PIC  X.                                  01950000
-               04  YY          PIC  X(2).                               01960000
-           02  FILLER   PIC  X(13)  VALUE SPACES.                       01970000
+               04  DD          PIC  X(2).                               01940000
+           02  FILLER   PIC  X(11)  VALUE SPACES.                       01970000
            02  REDGE    PIC  X(1)   VALUE '|'.                          01980000
            02  FILLER   PIC  X(14)  VALUE SPACES.                       01990000
        01  OUTLINE5.                                                    02000000
@@ -246,7 +306,8 @@
                03  IN-FIRST-NAME PIC  X(10).                            02440000
                03  IN-EXTENSION  PIC  X(10).                            02450000
                03  IN-ZIP-CODE   PIC  X(7).                             02460000
-               03  INFILL        PIC  X(35).                            02470000
+               03  IN-DEPT-CODE  PIC  X(8).                              02461000
+               03  INFILL        PIC  X(27).                            02470000
                                                                         02480000
       * DATA AREA OUTPUT                                                02490000
                                                                         02500000
@@ -292,7 +353,7 @@
           02  DC-ERROR-CALL    PIC  X(4).                               02900000
                                                                         02910000
        01  TEMPDATE.                                                    02920000
-           02  TYY      PIC  99.                                        02930000
+           02  TCCYY    PIC  9(4).                                      02925000
            02  TMM      PIC  99.                                        02940000
            02  TDD      PIC  99.                                        02950000
                                                                         02960000
@@ -303,9 +364,25 @@
           02  SEG-KEY-NAME  PIC X(11) VALUE '(A1111111 ='.              03010000
           02  SSA-KEY       PIC X(10).                                  03020000
           02  FILLER        PIC X VALUE ')'.                            03030000
+
+      * DEPARTMENT SSA - DEFAULTS TO THE ORIGINAL HARDCODED ROOT        03031000
+      * SEGMENT, BUT CAN BE OVERRIDDEN FROM IN-DEPT-CODE TO FILE        03032000
+      * ENTRIES UNDER A DIFFERENT DEPARTMENT'S ROOT SEGMENT             03033000
+                                                                        03034000
+       77  WS-DEPT-CODE    PIC X(8)  VALUE 'A1111111'.                  03035000
+       77  WS-DEPT-SSA1    PIC X(9).                                    03036000
                                                                         03040000
        LINKAGE SECTION.                                                 03050000
                                                                         03060000
+      * APPLICATION PARM PASSED AHEAD OF THE PCB LIST BY THE BMP'S OWN 03061000
+      * DFSRRC00 EXEC PARM - CARRIES THE RUN-LEVEL UNATTENDED-MODE     03062000
+      * SWITCH SO AN OVERNIGHT RUN DOES NOT HAVE TO WAIT ON THE        03063000
+      * ACCEPT REPLY IN ISRT-DB FOR EVERY 'TAD' TRANSACTION            03064000
+                                                                        03065000
+       01  RUN-PARM.                                                    03066000
+           02  RUN-PARM-SW     PIC  X(1).                               03067000
+              88  RUN-PARM-UNATTENDED  VALUE 'U'.                        03068000
+                                                                        03069000
        01  IOPCB.                                                       03070000
            02  LTERM-NAME      PIC  X(8).                               03080000
            02  IO-RESERVE-IMS  PIC  X(2).                               03090000
@@ -346,22 +423,49 @@
            02  NUMB-SENS-SEGS  PIC  9(4).                               03440000
            02  KEY-FB-AREA     PIC  X(17).                              03450000
                                                                         03460000
-       PROCEDURE DIVISION USING IOPCB, DBPCB, GIPCB, GOPCB.             03470000
+       PROCEDURE DIVISION USING RUN-PARM, IOPCB, DBPCB, GIPCB, GOPCB.   03470000
                                                                         03480000
-      * ON ENTRY IMS PASSES ADDRESSES FOR IOPCB, DBPCB, GIPCB AND GOPCB 03490000
+      * ON ENTRY IMS PASSES THE DFSRRC00 APPLICATION PARM FOLLOWED BY  03490000
+      * THE ADDRESSES FOR IOPCB, DBPCB, GIPCB AND GOPCB                03495000
                                                                         03500000
        MAIN-RTN.                                                        03510000
            MOVE 0 TO SET-DATA-FLAG.                                     03520000
            MOVE 0 TO TADD-FLAG.                                         03530000
+           MOVE 0 TO UNATTENDED-FLAG.                                    03530500
+           MOVE 0 TO RUN-UNATTENDED-FLAG.                                03530600
+           IF RUN-PARM-UNATTENDED                                        03530700
+              MOVE 1 TO RUN-UNATTENDED-FLAG.                              03530800
+           OPEN OUTPUT AUDITLOG.                                         03531000
+           IF AUDITLOG-STATUS NOT = '00'                                 03532000
+              DISPLAY 'FILE STATUS AT OPEN AUDITLOG' AUDITLOG-STATUS      03533000
+              MOVE 16 TO RETURN-CODE                                     03534000
+              GOBACK                                                     03535000
+           END-IF.                                                       03536000
+           OPEN EXTEND RUNAUDIT.                                          03536100
+           IF RUNAUDIT-STATUS = '35'                                      03536200
+              OPEN OUTPUT RUNAUDIT                                        03536300
+           END-IF.                                                        03536400
+           IF RUNAUDIT-STATUS NOT = '00'                                  03536500
+              DISPLAY 'FILE STATUS AT OPEN RUNAUDIT' RUNAUDIT-STATUS       03536600
+              MOVE 16 TO RETURN-CODE                                      03536700
+              GOBACK                                                      03536800
+           END-IF.                                                        03536900
+           PERFORM WRITE-RUNAUDIT-START THRU WRITE-RUNAUDIT-START-END.    03537000
            MOVE GET-NEXT TO GS-ERROR-CALL.                              03540000
            CALL 'CBLTDLI' USING GET-NEXT, GIPCB, INPUT-AREA.
 
            compute i = 40 / i.
                                                                         03550000
        READ-INPUT.                                                      03560000
-           IF GI-STATUS = END-OF-DATABASE GOBACK.                       03570000
+           IF GI-STATUS = END-OF-DATABASE                                03569000
+              PERFORM PRINT-TOTALS THRU PRINT-TOTALS-END                 03569100
+              PERFORM WRITE-RUNAUDIT-END THRU WRITE-RUNAUDIT-END-END     03569120
+              CLOSE AUDITLOG                                             03569150
+              CLOSE RUNAUDIT                                             03569160
+              GOBACK                                                     03569200
+           END-IF.                                                       03569300
            IF GI-STATUS NOT EQUAL SPACES                                03580000
-              PERFORM GSAM-ERROR                                        03590000
+              PERFORM GSAM-INPUT-ERROR                                  03590000
            ELSE                                                         03600000
               PERFORM PROCESS-INPUT THRU PROCESS-INPUT-END.             03610000
            MOVE GET-NEXT TO GS-ERROR-CALL.                              03620000
@@ -374,6 +478,8 @@
                                                                         03690000
            MOVE SPACES TO OUT-BLANK.                                    03700000
            MOVE SPACES TO IO-BLANK.                                     03710000
+           MOVE SPACES TO DC-ERROR-STATUS.                               03711000
+           MOVE SPACES TO GS-ERROR-STATUS.                               03712000
                                                                         03720000
       *    CHECK THE LEADING SPACE IN INPUT COMMAND AND TRIM IT OFF     03730000
                                                                         03740000
@@ -432,10 +538,13 @@
       *                                                                 04270000
            MOVE IN-LAST-NAME TO IO-LAST-NAME.                           04280000
            MOVE IN-COMMAND TO IO-COMMAND.                               04290000
+           PERFORM SET-DEPT-SSA THRU SET-DEPT-SSA-END.                   04295000
                                                                         04300000
            IF IO-COMMAND EQUAL SPACES                                   04310000
            THEN MOVE MINV TO OUT-MESSAGE                                04320000
                 PERFORM ISRT-IO THRU ISRT-IO-END                        04330000
+           ELSE IF TEMP-IOCMD EQUAL 'LIS'                                04331000
+                THEN PERFORM TO-LIST THRU TO-LIST-END                    04332000
            ELSE IF IO-LAST-NAME EQUAL SPACES                            04340000
                 THEN MOVE MNONAME TO OUT-MESSAGE                        04350000
                     PERFORM ISRT-IO THRU ISRT-IO-END                    04360000
@@ -444,6 +553,10 @@
            ELSE IF TEMP-IOCMD EQUAL 'TAD'                               04390000
                 THEN MOVE 1 TO TADD-FLAG                                04400000
                     PERFORM TO-ADD THRU TO-ADD-END                      04410000
+           ELSE IF TEMP-IOCMD EQUAL 'TAU'                                04411000
+                THEN MOVE 1 TO TADD-FLAG                                 04412000
+                    MOVE 1 TO UNATTENDED-FLAG                            04413000
+                    PERFORM TO-ADD THRU TO-ADD-END                       04414000
            ELSE IF TEMP-IOCMD EQUAL 'UPD'                               04420000
                 THEN PERFORM TO-UPD THRU TO-UPD-END                     04430000
            ELSE IF TEMP-IOCMD EQUAL 'DEL'                               04440000
@@ -458,14 +571,89 @@
        PROCESS-INPUT-END.                                               04530000
            EXIT.                                                        04540000
                                                                         04550000
+      * PROCEDURE SET-DEPT-SSA                                          04551000
+      *    BUILDS THE ROOT SEGMENT SSA FOR THIS TRANSACTION FROM        04552000
+      *    IN-DEPT-CODE, DEFAULTING TO THE ORIGINAL HARDCODED           04553000
+      *    DEPARTMENT WHEN NO DEPARTMENT CODE IS SUPPLIED               04554000
+                                                                        04555000
+       SET-DEPT-SSA.                                                    04556000
+           IF IN-DEPT-CODE = SPACES                                     04557000
+              MOVE 'A1111111' TO WS-DEPT-CODE                           04558000
+           ELSE                                                         04559000
+              MOVE IN-DEPT-CODE TO WS-DEPT-CODE.                        04559100
+           MOVE WS-DEPT-CODE TO SEGMENT-NAME.                            04559200
+           STRING WS-DEPT-CODE DELIMITED BY SIZE                         04559300
+                  ' '          DELIMITED BY SIZE                         04559400
+                  INTO WS-DEPT-SSA1.                                     04559500
+           STRING '('          DELIMITED BY SIZE                         04559510
+                  WS-DEPT-CODE DELIMITED BY SIZE                         04559520
+                  ' ='         DELIMITED BY SIZE                         04559530
+                  INTO SEG-KEY-NAME.                                     04559540
+       SET-DEPT-SSA-END.                                                 04559600
+           EXIT.                                                         04559700
+                                                                        04559800
       * PROCEDURE GSAM-ERROR                                            04560000
+      *    HANDLES A FAILING GO-STATUS FROM THE GSAM OUTPUT PCB -       04561000
+      *    THE CALL SITE FOR EVERY ISRT-IO FAILURE                      04562000
                                                                         04570000
        GSAM-ERROR.                                                      04580000
-           MOVE GI-STATUS TO GS-ERROR-STATUS.                           04590000
+           MOVE GO-STATUS TO GS-ERROR-STATUS.                           04590000
            DISPLAY GS-TEXT1, GS-ERROR-STATUS, GS-TEXT2,                 04600000
                    GS-ERROR-CALL UPON CONSOLE                           04610000
+           PERFORM AUDIT-ERROR THRU AUDIT-ERROR-END.                     04615000
+           PERFORM WRITE-RUNAUDIT-END THRU WRITE-RUNAUDIT-END-END.        04616000
+           CLOSE AUDITLOG.                                               04617000
+           CLOSE RUNAUDIT.                                                04618000
            GOBACK.                                                      04620000
+                                                                        04621000
+      * PROCEDURE GSAM-INPUT-ERROR                                       04622000
+      *    HANDLES A FAILING GI-STATUS FROM THE GSAM INPUT PCB - THE     04623000
+      *    ONLY CALL SITE IS READ-INPUT'S OWN GET-NEXT AGAINST GIPCB     04624000
+                                                                        04625000
+       GSAM-INPUT-ERROR.                                                 04626000
+           MOVE GI-STATUS TO GS-ERROR-STATUS.                            04627000
+           DISPLAY GS-TEXT1, GS-ERROR-STATUS, GS-TEXT2,                  04628000
+                   GS-ERROR-CALL UPON CONSOLE                            04629000
+           PERFORM AUDIT-ERROR THRU AUDIT-ERROR-END.                      04629100
+           PERFORM WRITE-RUNAUDIT-END THRU WRITE-RUNAUDIT-END-END.        04629200
+           CLOSE AUDITLOG.                                                04629300
+           CLOSE RUNAUDIT.                                                04629400
+           GOBACK.                                                       04629500
                                                                         04630000
+      * PROCEDURE AUDIT-ERROR                                           04631000
+      *    WRITES ONE AUDIT RECORD FOR THE MOST RECENT NON-SPACES       04632000
+      *    DBSTATUS/GI-STATUS/GO-STATUS, DISTINGUISHING A DL/I CALL     04633000
+      *    FAILURE (DC-TEXT) FROM A GSAM CALL FAILURE (GS-TEXT)         04634000
+                                                                        04635000
+       AUDIT-ERROR.                                                     04636000
+           MOVE IN-COMMAND TO AUD-COMMAND.                               04637000
+           MOVE IN-LAST-NAME TO AUD-LAST-NAME.                           04638000
+           IF DC-ERROR-STATUS NOT = SPACES                               04639000
+              MOVE 'DLI ' TO AUD-CALL-TYPE                                04639100
+              MOVE DC-ERROR-CALL TO AUD-CALL-VERB                         04639200
+              MOVE DC-ERROR-STATUS TO AUD-STATUS                          04639300
+           ELSE                                                          04639400
+              MOVE 'GSAM' TO AUD-CALL-TYPE                                04639500
+              MOVE GS-ERROR-CALL TO AUD-CALL-VERB                         04639600
+              MOVE GS-ERROR-STATUS TO AUD-STATUS.                         04639700
+           WRITE AUDIT-RECORD.                                           04639800
+       AUDIT-ERROR-END.                                                  04639900
+           EXIT.                                                         04639950
+                                                                        04639960
+      * PROCEDURE AUDIT-TADD                                            04639961
+      *    RECORDS AN UNATTENDED TADD COMPLETION TO THE AUDIT TRAIL     04639962
+      *    IN PLACE OF THE NORMAL OPERATOR REPLY WAIT                   04639963
+                                                                        04639964
+       AUDIT-TADD.                                                       04639965
+           MOVE IN-COMMAND TO AUD-COMMAND.                               04639966
+           MOVE IN-LAST-NAME TO AUD-LAST-NAME.                           04639967
+           MOVE 'TADD' TO AUD-CALL-TYPE.                                 04639968
+           MOVE ISRT TO AUD-CALL-VERB.                                   04639969
+           MOVE SPACES TO AUD-STATUS.                                    04639971
+           WRITE AUDIT-RECORD.                                           04639972
+       AUDIT-TADD-END.                                                   04639973
+           EXIT.                                                         04639974
+                                                                        04639975
       * PROCEDURE TO-ADD : ADDITION REQUEST HANDLER                     04640000
                                                                         04650000
        TO-ADD.                                                          04660000
@@ -481,9 +669,27 @@
               MOVE MMORE TO OUT-MESSAGE                                 04760000
               PERFORM ISRT-IO THRU ISRT-IO-END                          04770000
            ELSE                                                         04780000
-              PERFORM ISRT-DB THRU ISRT-DB-END.                         04790000
+              MOVE IO-LAST-NAME TO SSA-KEY                               04781000
+              PERFORM CHECK-DUPLICATE THRU CHECK-DUPLICATE-END           04782000
+              IF DBSTATUS = SPACES                                       04783000
+              THEN                                                       04784000
+                 MOVE MDUPE TO OUT-MESSAGE                                04785000
+                 PERFORM ISRT-IO THRU ISRT-IO-END                         04786000
+              ELSE                                                       04787000
+                 PERFORM ISRT-DB THRU ISRT-DB-END.                        04788000
        TO-ADD-END.                                                      04800000
            EXIT.                                                        04810000
+                                                                        04815000
+      * PROCEDURE CHECK-DUPLICATE                                       04816000
+      *    PROBES FOR AN EXISTING ENTRY UNDER THE SAME LAST NAME BEFORE 04817000
+      *    ISRT-DB IS ATTEMPTED, SO A DUPLICATE ADD CAN BE REPORTED     04818000
+      *    DISTINCTLY FROM ANY OTHER INSERT FAILURE                     04819000
+                                                                        04819100
+       CHECK-DUPLICATE.                                                 04819200
+           MOVE GET-UNIQUE TO DC-ERROR-CALL.                             04819300
+           CALL 'CBLTDLI' USING GET-UNIQUE, DBPCB, IOAREA, SSA.          04819400
+       CHECK-DUPLICATE-END.                                              04819500
+           EXIT.                                                         04819600
                                                                         04820000
       * PROCEDURE TO-UPD : UPDATE REQUEST HANDLER                       04830000
                                                                         04840000
@@ -540,6 +746,7 @@
            PERFORM GET-UNIQUE-DB THRU GET-UNIQUE-DB-END.                05350000
            IF DBSTATUS = SPACES                                         05360000
            THEN                                                         05370000
+              ADD 1 TO CT-DIS                                            05375000
               MOVE IO-DATA TO OUT-DATA                                  05380000
               MOVE IO-COMMAND TO OUT-COMMAND                            05390000
               MOVE MDIS TO OUT-MESSAGE                                  05400000
@@ -547,23 +754,74 @@
        TO-DIS-END.                                                      05420000
            EXIT.                                                        05430000
                                                                         05440000
+      * PROCEDURE TO-LIST : LIST REQUEST HANDLER                        05441000
+      *    LISTS EVERY ROOT SEGMENT IN THE DATABASE BY REPEATED GET-    05442000
+      *    NEXT CALLS AGAINST DBPCB, ONE PRINTED PAGE PER ENTRY         05443000
+                                                                        05444000
+       TO-LIST.                                                         05445000
+           MOVE IN-COMMAND TO OUT-COMMAND.                               05446000
+           MOVE GET-UNIQUE TO DC-ERROR-CALL.                             05447000
+           CALL 'CBLTDLI' USING GET-UNIQUE, DBPCB, IOAREA, WS-DEPT-SSA1. 05448000
+           IF DBSTATUS NOT = SPACES AND DBSTATUS NOT = END-OF-DATABASE   05449000
+           THEN                                                          05449100
+              MOVE MNOLST TO OUT-MESSAGE                                 05449200
+              MOVE DBSTATUS TO DC-ERROR-STATUS                           05449300
+              PERFORM AUDIT-ERROR THRU AUDIT-ERROR-END                  05449350
+              PERFORM ISRT-IO THRU ISRT-IO-END                           05449400
+           ELSE IF DBSTATUS = END-OF-DATABASE                             05449410
+           THEN                                                          05449420
+              MOVE MNOLST TO OUT-MESSAGE                                 05449430
+              PERFORM ISRT-IO THRU ISRT-IO-END                           05449440
+           ELSE                                                          05449500
+              PERFORM LIST-ENTRY THRU LIST-ENTRY-END                     05449600
+                 UNTIL DBSTATUS = END-OF-DATABASE                        05449700
+                    OR DBSTATUS NOT = SPACES.                             05449800
+       TO-LIST-END.                                                      05449900
+           EXIT.                                                         05449950
+                                                                        05449960
+       LIST-ENTRY.                                                       05449970
+           ADD 1 TO CT-LIST.                                             05449975
+           MOVE IO-DATA TO OUT-DATA.                                     05449980
+           MOVE IO-COMMAND TO OUT-COMMAND.                                05449990
+           MOVE MDIS TO OUT-MESSAGE.                                      05449995
+           PERFORM ISRT-IO THRU ISRT-IO-END.                              05449996
+           MOVE GET-NEXT TO DC-ERROR-CALL.                                05449997
+           CALL 'CBLTDLI' USING GET-NEXT, DBPCB, IOAREA, WS-DEPT-SSA1.    05449998
+           IF DBSTATUS NOT = SPACES AND DBSTATUS NOT = END-OF-DATABASE    05449998
+              MOVE DBSTATUS TO DC-ERROR-STATUS                            05449998
+              PERFORM AUDIT-ERROR THRU AUDIT-ERROR-END                    05449998
+           END-IF.                                                        05449998
+       LIST-ENTRY-END.                                                    05449999
+           EXIT.                                                          05449999
+                                                                        05450000
       * PROCEDURE ISRT-DB : DATA BASE SEGMENT INSERT REQUEST HANDLER    05450000
                                                                         05460000
        ISRT-DB.                                                         05470000
            MOVE ISRT TO DC-ERROR-CALL.                                  05480000
-           CALL 'CBLTDLI' USING ISRT, DBPCB, IOAREA, SSA1               05490000
+           CALL 'CBLTDLI' USING ISRT, DBPCB, IOAREA, WS-DEPT-SSA1       05490000
            IF DBSTATUS   = SPACES                                       05500000
            THEN                                                         05510000
               IF PROCESS-TADD                                           05520000
-                 DISPLAY 'INSERT IS DONE, REPLY' UPON CONSOLE           05530000
-                 ACCEPT REPLY FROM CONSOLE                              05540000
-                 MOVE 0 TO TADD-FLAG                                    05550000
+                 ADD 1 TO CT-TADD                                        05521000
+                 IF UNATTENDED-MODE OR RUN-UNATTENDED-MODE                05522000
+                    PERFORM AUDIT-TADD THRU AUDIT-TADD-END                05523000
+                 ELSE                                                    05524000
+                    DISPLAY 'INSERT IS DONE, REPLY' UPON CONSOLE          05525000
+                    ACCEPT REPLY FROM CONSOLE                             05526000
+                 END-IF                                                  05527000
+                 MOVE 0 TO TADD-FLAG                                     05528000
+                 MOVE 0 TO UNATTENDED-FLAG                                05529000
+              ELSE                                                       05551000
+                 ADD 1 TO CT-ADD                                         05552000
               END-IF                                                    05560000
               MOVE MADD TO OUT-MESSAGE                                  05570000
               PERFORM ISRT-IO THRU ISRT-IO-END                          05580000
            ELSE                                                         05590000
               MOVE MISRTE TO OUT-MESSAGE                                05600000
               MOVE DBSTATUS TO DC-ERROR-STATUS                          05610000
+              MOVE 0 TO TADD-FLAG                                       05611000
+              MOVE 0 TO UNATTENDED-FLAG                                 05612000
+              PERFORM AUDIT-ERROR THRU AUDIT-ERROR-END                  05615000
               PERFORM ISRT-IO THRU ISRT-IO-END.                         05620000
        ISRT-DB-END.                                                     05630000
            EXIT.                                                        05640000
@@ -578,6 +836,7 @@
            THEN                                                         05730000
               MOVE MNOENT TO OUT-MESSAGE                                05740000
               MOVE DBSTATUS TO DC-ERROR-STATUS                          05750000
+              PERFORM AUDIT-ERROR THRU AUDIT-ERROR-END                  05755000
               PERFORM ISRT-IO THRU ISRT-IO-END.                         05760000
        GET-UNIQUE-DB-END.                                               05770000
            EXIT.                                                        05780000
@@ -592,6 +851,7 @@
            THEN                                                         05870000
               MOVE MNOENT TO OUT-MESSAGE                                05880000
               MOVE DBSTATUS TO DC-ERROR-STATUS                          05890000
+              PERFORM AUDIT-ERROR THRU AUDIT-ERROR-END                  05895000
               PERFORM ISRT-IO THRU ISRT-IO-END.                         05900000
        GET-HOLD-UNIQUE-DB-END.                                          05910000
            EXIT.                                                        05920000
@@ -603,11 +863,13 @@
            CALL 'CBLTDLI' USING REPL, DBPCB, IOAREA.                    05980000
            IF DBSTATUS = SPACES                                         05990000
            THEN                                                         06000000
+              ADD 1 TO CT-UPD                                            06005000
               MOVE MUPD1 TO OUT-MESSAGE                                 06010000
               PERFORM ISRT-IO THRU ISRT-IO-END                          06020000
            ELSE                                                         06030000
               MOVE MREPLE TO OUT-MESSAGE                                06040000
               MOVE DBSTATUS TO DC-ERROR-STATUS                          06050000
+              PERFORM AUDIT-ERROR THRU AUDIT-ERROR-END                  06055000
               PERFORM ISRT-IO THRU ISRT-IO-END.                         06060000
        REPL-DB-END.                                                     06070000
            EXIT.                                                        06080000
@@ -619,11 +881,13 @@
            CALL 'CBLTDLI' USING DLET, DBPCB, IOAREA.                    06140000
            IF DBSTATUS = SPACES                                         06150000
            THEN                                                         06160000
+              ADD 1 TO CT-DEL                                            06165000
               MOVE MDEL TO OUT-MESSAGE                                  06170000
               PERFORM ISRT-IO THRU ISRT-IO-END                          06180000
            ELSE                                                         06190000
               MOVE MDLETE TO OUT-MESSAGE                                06200000
               MOVE DBSTATUS TO DC-ERROR-STATUS                          06210000
+              PERFORM AUDIT-ERROR THRU AUDIT-ERROR-END                  06215000
               PERFORM ISRT-IO THRU ISRT-IO-END.                         06220000
        DLET-DB-END.                                                     06230000
            EXIT.                                                        06240000
@@ -634,7 +898,7 @@
        ISRT-IO.                                                         06290000
            MOVE ISRT  TO GS-ERROR-CALL.                                 06300000
            ADD +1  TO OUT-SEGMENT-NO.                                   06310000
-           ACCEPT TEMPDATE FROM DATE.                                   06320000
+           ACCEPT TEMPDATE FROM DATE YYYYMMDD.                          06320000
            PERFORM SETDATE.                                             06330000
                                                                         06340000
            MOVE 1 TO O-ANSI.                                            06350000
@@ -782,12 +1046,134 @@
        ISRT-IO-END.                                                     07770000
            EXIT.                                                        07780000
                                                                         07790000
+      * PROCEDURE PRINT-TOTALS : END OF RUN TRANSACTION TOTALS PAGE     07791000
+                                                                        07792000
+       PRINT-TOTALS.                                                    07793000
+           MOVE HEADER-BLOCK TO HDRLN.                                   07793100
+           CALL 'CBLTDLI' USING ISRT, GOPCB, OUTLINE2.                   07793200
+           IF GO-STATUS NOT EQUAL SPACES                                 07793300
+              PERFORM GSAM-ERROR.                                        07793400
+           MOVE SPACES TO HDRLN.                                         07793500
+
+           MOVE 'END OF RUN TRANSACTION TOTALS' TO HDRLN.                07793600
+           CALL 'CBLTDLI' USING ISRT, GOPCB, OUTLINE2.                   07793700
+           IF GO-STATUS NOT EQUAL SPACES                                 07793800
+              PERFORM GSAM-ERROR.                                        07793900
+           MOVE SPACES TO HDRLN.                                         07794000
+
+           MOVE HEADER-BLOCK TO HDRLN.                                   07794100
+           CALL 'CBLTDLI' USING ISRT, GOPCB, OUTLINE2.                   07794200
+           IF GO-STATUS NOT EQUAL SPACES                                 07794300
+              PERFORM GSAM-ERROR.                                        07794400
+           MOVE SPACES TO HDRLN.                                         07794500
+
+           MOVE CONSTANT12 TO D2CON1.                                    07794600
+           MOVE CT-ADD TO WS-TOTALS-DISP.                                07794700
+           MOVE WS-TOTALS-DISP TO D2VAR.                                 07794800
+           CALL 'CBLTDLI' USING ISRT, GOPCB, OUTLINE5.                   07794900
+           IF GO-STATUS NOT EQUAL SPACES                                 07795000
+              PERFORM GSAM-ERROR.                                        07795100
+           MOVE SPACES TO D2CON1.                                        07795200
+           MOVE SPACES TO D2VAR.                                         07795300
+
+           MOVE CONSTANT13 TO D2CON1.                                    07795400
+           MOVE CT-TADD TO WS-TOTALS-DISP.                               07795500
+           MOVE WS-TOTALS-DISP TO D2VAR.                                 07795600
+           CALL 'CBLTDLI' USING ISRT, GOPCB, OUTLINE5.                   07795700
+           IF GO-STATUS NOT EQUAL SPACES                                 07795800
+              PERFORM GSAM-ERROR.                                        07795900
+           MOVE SPACES TO D2CON1.                                        07796000
+           MOVE SPACES TO D2VAR.                                         07796100
+
+           MOVE CONSTANT14 TO D2CON1.                                    07796200
+           MOVE CT-UPD TO WS-TOTALS-DISP.                                07796300
+           MOVE WS-TOTALS-DISP TO D2VAR.                                 07796400
+           CALL 'CBLTDLI' USING ISRT, GOPCB, OUTLINE5.                   07796500
+           IF GO-STATUS NOT EQUAL SPACES                                 07796600
+              PERFORM GSAM-ERROR.                                        07796700
+           MOVE SPACES TO D2CON1.                                        07796800
+           MOVE SPACES TO D2VAR.                                         07796900
+
+           MOVE CONSTANT15 TO D2CON1.                                    07797000
+           MOVE CT-DEL TO WS-TOTALS-DISP.                                07797100
+           MOVE WS-TOTALS-DISP TO D2VAR.                                 07797200
+           CALL 'CBLTDLI' USING ISRT, GOPCB, OUTLINE5.                   07797300
+           IF GO-STATUS NOT EQUAL SPACES                                 07797400
+              PERFORM GSAM-ERROR.                                        07797500
+           MOVE SPACES TO D2CON1.                                        07797600
+           MOVE SPACES TO D2VAR.                                         07797700
+
+           MOVE CONSTANT16 TO D2CON1.                                    07797800
+           MOVE CT-DIS TO WS-TOTALS-DISP.                                07797900
+           MOVE WS-TOTALS-DISP TO D2VAR.                                 07798000
+           CALL 'CBLTDLI' USING ISRT, GOPCB, OUTLINE5.                   07798100
+           IF GO-STATUS NOT EQUAL SPACES                                 07798200
+              PERFORM GSAM-ERROR.                                        07798300
+           MOVE SPACES TO D2CON1.                                        07798400
+           MOVE SPACES TO D2VAR.                                         07798500
+
+           MOVE CONSTANT17 TO D2CON1.                                    07798600
+           MOVE CT-LIST TO WS-TOTALS-DISP.                               07798700
+           MOVE WS-TOTALS-DISP TO D2VAR.                                 07798800
+           CALL 'CBLTDLI' USING ISRT, GOPCB, OUTLINE5.                   07798900
+           IF GO-STATUS NOT EQUAL SPACES                                 07799000
+              PERFORM GSAM-ERROR.                                        07799100
+           MOVE SPACES TO D2CON1.                                        07799200
+           MOVE SPACES TO D2VAR.                                         07799300
+
+           MOVE HEADER-BLOCK TO HDRLN.                                   07799400
+           CALL 'CBLTDLI' USING ISRT, GOPCB, OUTLINE2.                   07799500
+           IF GO-STATUS NOT EQUAL SPACES                                 07799600
+              PERFORM GSAM-ERROR.                                        07799700
+           MOVE SPACES TO HDRLN.                                         07799800
+       PRINT-TOTALS-END.                                                 07799900
+           EXIT.                                                         07799950
+                                                                        07799960
+      * PROCEDURE WRITE-RUNAUDIT-START                                   07799970
+      *    LOG THE START OF THIS RUN TO THE SHARED AUDIT TRAIL BEFORE    07799980
+      *    ANY SEGMENTS ARE PROCESSED.                                   07799990
+                                                                        07800000
+       WRITE-RUNAUDIT-START.                                             07800100
+           MOVE SPACES TO RUNAUDIT-RECORD.                               07800200
+           MOVE 'DFSIVA64' TO RA-PROGRAM.                                 07800300
+           SET RA-EVENT-START TO TRUE.                                    07800400
+           ACCEPT WS-RUNAUDIT-DATE FROM DATE YYYYMMDD.                    07800500
+           ACCEPT WS-RUNAUDIT-TIME FROM TIME.                             07800600
+           MOVE WS-RUNAUDIT-DATE TO RA-DATE.                              07800700
+           MOVE WS-RUNAUDIT-TIME TO RA-TIME.                              07800800
+           MOVE 0 TO RA-RECCOUNT.                                         07800900
+           MOVE 0 TO RA-RETC.                                             07801000
+           WRITE RUNAUDIT-RECORD.                                         07801100
+       WRITE-RUNAUDIT-START-END.                                          07801200
+           EXIT.                                                          07801300
+                                                                        07801400
+      * PROCEDURE WRITE-RUNAUDIT-END                                     07801500
+      *    LOG THE END OF THIS RUN, WITH THE TOTAL NUMBER OF             07801600
+      *    TRANSACTIONS PROCESSED AND THE FINAL RETURN-CODE, TO THE      07801700
+      *    SHARED AUDIT TRAIL.                                           07801800
+                                                                        07801900
+       WRITE-RUNAUDIT-END.                                                07802000
+           MOVE SPACES TO RUNAUDIT-RECORD.                                07802100
+           MOVE 'DFSIVA64' TO RA-PROGRAM.                                 07802200
+           SET RA-EVENT-END TO TRUE.                                      07802300
+           ACCEPT WS-RUNAUDIT-DATE FROM DATE YYYYMMDD.                    07802400
+           ACCEPT WS-RUNAUDIT-TIME FROM TIME.                             07802500
+           MOVE WS-RUNAUDIT-DATE TO RA-DATE.                              07802600
+           MOVE WS-RUNAUDIT-TIME TO RA-TIME.                              07802700
+           COMPUTE WS-RUNAUDIT-RECCNT = CT-ADD + CT-TADD + CT-UPD         07802800
+                   + CT-DEL + CT-DIS + CT-LIST.                           07802900
+           MOVE WS-RUNAUDIT-RECCNT TO RA-RECCOUNT.                        07803000
+           MOVE RETURN-CODE TO RA-RETC.                                   07803100
+           WRITE RUNAUDIT-RECORD.                                         07803200
+       WRITE-RUNAUDIT-END-END.                                            07803300
+           EXIT.                                                          07803400
+                                                                        07799960
       * PROCEDURE SETDATE : SET THE DATE                                07800000
                                                                         07810000
        SETDATE.                                                         07820000
-           MOVE TYY TO YY.                                              07830000
+           MOVE TCCYY TO CCYY.                                          07830000
            MOVE TMM TO MM.                                              07840000
            MOVE TDD TO DD.                                              07850000
            EXIT.                                                        07860000
                                                                         07870000
-                                                                        07880000
\ No newline at end of file
+                                                                        07880000
