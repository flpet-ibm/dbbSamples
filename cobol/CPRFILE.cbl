@@ -17,23 +17,76 @@
                FILE STATUS IS AMOUNTIN-STATUS
                ORGANIZATION IS SEQUENTIAL.
 
+           SELECT CPRREJECT ASSIGN TO CPRREJECT
+               FILE STATUS IS CPRREJECT-STATUS
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CPROUT ASSIGN TO CPROUT
+               FILE STATUS IS CPROUT-STATUS
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RUNAUDIT ASSIGN TO RUNAUDIT
+               FILE STATUS IS RUNAUDIT-STATUS
+               ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD FILEIN RECORDING MODE F.
        01 IN-RECORD.
        COPY CPRRECOR.
 
+      *    ALTERNATE VIEW OF IN-RECORD USED WHEN FILEIN IS A
+      *    CONCATENATION OF SEVERAL DATE-STAMPED SUB-FILES. EACH
+      *    SUB-FILE STARTS WITH ONE OF THESE HEADER RECORDS, WHICH A
+      *    REAL CPR DATA RECORD CAN NEVER MATCH (ITS FIRST BYTE IS
+      *    ALWAYS THE FIRST DIGIT OF IN-FDATO, NEVER 'H').
+       01 HEADER-RECORD REDEFINES IN-RECORD.
+          05 HDR-MARKER        PIC X(01).
+             88 HDR-MARKER-IS-HEADER     VALUE 'H'.
+          05 HDR-DATE          PIC 9(08).
+          05 HDR-BRANCH        PIC X(10).
+          05 FILLER            PIC X(61).
+
        FD AMOUNTIN RECORDING MODE F.
        01 AMOUNT-RECORD.
           05 AMOUNT1  PIC ZZZ.ZZZ.ZZ9,99.
           05 FILLER   PIC X(66).
 
+       FD CPRREJECT RECORDING MODE F.
+       01 REJECT-RECORD.
+          05 RJ-CPR            PIC X(10).
+          05 RJ-FILEIN-RECORD  PIC X(80).
+          05 RJ-RC             PIC X(01).
+
+       FD CPROUT RECORDING MODE F.
+       01 RESULT-RECORD.
+          05 RO-CPR      PIC X(10).
+          05 RO-AGE      PIC ZZZ.ZZ9,999.
+          05 RO-GENDER   PIC X(01).
+          05 RO-RC       PIC X(01).
+          05 FILLER      PIC X(57).
+
+      *    SHARED RUN AUDIT-TRAIL FILE, ALSO WRITTEN BY EBUD0RUN AND
+      *    DFSIVA64 SO OPERATIONS CAN FOLLOW ONE BATCH STREAM'S START/
+      *    END EVENTS ACROSS ALL THREE PROGRAMS FROM A SINGLE FILE.
+       FD RUNAUDIT RECORDING MODE F.
+       01 RUNAUDIT-RECORD.
+           COPY RUNAUDIT.
+
        WORKING-STORAGE SECTION.
 
        01 FI-MARKER         PIC X     VALUE '0'.
           88 FI-EOF                   VALUE '1'.
+       01 AM-MARKER         PIC X     VALUE '0'.
+          88 AM-EOF                   VALUE '1'.
        01 FILEIN-STATUS  PIC 99.
        01 AMOUNTIN-STATUS  PIC 99.
+       01 CPRREJECT-STATUS  PIC 99.
+       01 CPROUT-STATUS     PIC 99.
+       01 RUNAUDIT-STATUS   PIC 99.
+
+       01 WS-RUNAUDIT-DATE  PIC 9(08).
+       01 WS-RUNAUDIT-TIME  PIC 9(06).
 
       *
        01 WS-CPR            PIC X(10).
@@ -44,15 +97,80 @@
        01 WS-GENDER         PIC X.
        01 WS-AGE2           PIC S9(4) BINARY.
        01 WS-RC             PIC X     VALUE '0'.
+          88 WS-RC-OK                 VALUE '0'.
        01 WS-MODULE         PIC X(8)  VALUE 'CPRCHECK'.
 
        01 WS-NUMBER         PIC 9(10)v99.
        01 ws-atenth         PIC ZZZ.ZZZ.ZZ9,99.
+       01 WS-AMOUNT-FORMAT  PIC ZZZ.ZZZ.ZZ9,99.
+
+      *    THE PROGRAM IS COMPILED WITH DECIMAL-POINT IS COMMA, SO ALL
+      *    EDITED NUMERIC FIELDS ABOVE NATURALLY DISPLAY DANISH-STYLE
+      *    (COMMA DECIMAL POINT, PERIOD THOUSANDS SEPARATOR). WHEN THE
+      *    RUN IS FLAGGED FOR PERIOD LOCALE THE TWO CHARACTERS ARE
+      *    SWAPPED BACK IN WS-LOCALE-FIELD BEFORE DISPLAY/WRITE.
+       01 WS-LOCALE-SW       PIC X     VALUE 'C'.
+          88 LOCALE-COMMA              VALUE 'C' ' '.
+          88 LOCALE-PERIOD             VALUE 'P'.
+       01 WS-LOCALE-FIELD    PIC X(20).
+
+       01 WS-GENDER-SW      PIC X.
+          88 WS-GENDER-MALE            VALUE 'M'.
+          88 WS-GENDER-FEMALE          VALUE 'F'.
+
+       01 WS-CONTROL-TOTALS.
+          05 WS-REC-COUNT      PIC 9(7)  COMP VALUE 0.
+          05 WS-MALE-COUNT     PIC 9(7)  COMP VALUE 0.
+          05 WS-FEMALE-COUNT   PIC 9(7)  COMP VALUE 0.
+          05 WS-AGE-SUM        PIC 9(9)  COMP VALUE 0.
+          05 WS-REJECT-COUNT   PIC 9(7)  COMP VALUE 0.
+          05 WS-AMOUNTIN-COUNT PIC 9(7)  COMP VALUE 0.
+          05 WS-SUBFILE-AMOUNTIN-COUNT PIC 9(7) COMP VALUE 0.
+
+       01 WS-GRAND-TOTALS.
+          05 WS-GRAND-REC-COUNT     PIC 9(7) COMP VALUE 0.
+          05 WS-GRAND-MALE-COUNT    PIC 9(7) COMP VALUE 0.
+          05 WS-GRAND-FEMALE-COUNT  PIC 9(7) COMP VALUE 0.
+          05 WS-GRAND-AGE-SUM       PIC 9(9) COMP VALUE 0.
+          05 WS-GRAND-REJECT-COUNT  PIC 9(7) COMP VALUE 0.
+       01 WS-GRAND-AVG-AGE        PIC S9(4) BINARY VALUE 0.
+       01 WS-GRAND-AVG-AGE-FORMAT PIC ZZZ.ZZ9,999 DISPLAY.
+
+      *    AGE-DECADE BREAKDOWN ACCUMULATED ACROSS THE WHOLE FILEIN
+      *    RUN (ALL CONCATENATED SUB-FILES), REPLACING THE THROWAWAY
+      *    "AGE DIVIDED BY 10" DISPLAY IN DISPLAY-RESULTS WITH A
+      *    REAL ROLL-UP PRINTED ALONGSIDE THE GRAND TOTALS.
+       01 WS-AGE-BRACKET-LABELS-TBL.
+          05 FILLER             PIC X(06) VALUE '0-9   '.
+          05 FILLER             PIC X(06) VALUE '10-19 '.
+          05 FILLER             PIC X(06) VALUE '20-29 '.
+          05 FILLER             PIC X(06) VALUE '30-39 '.
+          05 FILLER             PIC X(06) VALUE '40-49 '.
+          05 FILLER             PIC X(06) VALUE '50-59 '.
+          05 FILLER             PIC X(06) VALUE '60-69 '.
+          05 FILLER             PIC X(06) VALUE '70-79 '.
+          05 FILLER             PIC X(06) VALUE '80-89 '.
+          05 FILLER             PIC X(06) VALUE '90+   '.
+       01 WS-AGE-BRACKET-LABELS REDEFINES WS-AGE-BRACKET-LABELS-TBL.
+          05 WS-AGE-BRACKET-LABEL PIC X(06) OCCURS 10 TIMES.
+
+       01 WS-AGE-BRACKET-TOTALS.
+          05 WS-AGE-BRACKET-CT  PIC 9(7) COMP OCCURS 10 TIMES
+                                 VALUE 0.
+
+       01 WS-BRACKET-IDX        PIC 9(02) COMP.
+
+       01 WS-SUBFILE-DATE    PIC 9(08) VALUE 0.
+       01 WS-SUBFILE-BRANCH  PIC X(10) VALUE SPACES.
+       01 WS-AVG-AGE         PIC S9(4) BINARY VALUE 0.
+       01 WS-AVG-AGE-FORMAT  PIC ZZZ.ZZ9,999 DISPLAY.
 
        PROCEDURE DIVISION.
       *
        MAIN SECTION.
        MAIN1.
+           ACCEPT WS-LOCALE-SW.
+
            OPEN INPUT AMOUNTIN.
            IF AMOUNTIN-STATUS NOT = 0 THEN
               DISPLAY 'FILE STATUS AT OPEN AMOUNTIN' AMOUNTIN-STATUS
@@ -60,14 +178,6 @@
               STOP RUN
            END-IF.
 
-           READ AMOUNTIN.
-
-           DISPLAY 'AMOUNT READ FROM FILE ' AMOUNT1.
-           MOVE AMOUNT1 TO WS-NUMBER.
-           DIVIDE 10 INTO WS-NUMBER.
-           MOVE WS-NUMBER TO WS-ATENTH.
-           DISPLAY 'A TENTH OF IT IS      ' ws-atenth                   1
-
            OPEN INPUT FILEIN.
            IF FILEIN-STATUS NOT = 0 THEN
               DISPLAY 'FILE STATUS AT OPEN FILEIN' FILEIN-STATUS
@@ -75,11 +185,33 @@
               STOP RUN
            END-IF.
 
-           READ FILEIN
-                AT END SET FI-EOF TO TRUE
-           END-READ.
-           DISPLAY 'CPRFILE. Read from filein. Status: '  FILEIN-STATUS
-           DISPLAY 'CPRFILE. Read from filein. EOF: '  FI-MARKER
+           OPEN OUTPUT CPRREJECT.
+           IF CPRREJECT-STATUS NOT = 0 THEN
+              DISPLAY 'FILE STATUS AT OPEN CPRREJECT' CPRREJECT-STATUS
+              MOVE 16 to RETURN-CODE
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT CPROUT.
+           IF CPROUT-STATUS NOT = 0 THEN
+              DISPLAY 'FILE STATUS AT OPEN CPROUT' CPROUT-STATUS
+              MOVE 16 to RETURN-CODE
+              STOP RUN
+           END-IF.
+
+           OPEN EXTEND RUNAUDIT.
+           IF RUNAUDIT-STATUS = 35
+              OPEN OUTPUT RUNAUDIT
+           END-IF.
+           IF RUNAUDIT-STATUS NOT = 0 THEN
+              DISPLAY 'FILE STATUS AT OPEN RUNAUDIT' RUNAUDIT-STATUS
+              MOVE 16 to RETURN-CODE
+              STOP RUN
+           END-IF.
+           PERFORM WRITE-RUNAUDIT-START.
+
+           PERFORM READ-FILEIN.
+           PERFORM READ-AMOUNTIN.
 
            PERFORM TEST BEFORE until FI-EOF
               MOVE IN-FDATO TO WS-CPR(1:6)
@@ -89,30 +221,307 @@
                                      WS-RC
       *
               PERFORM DISPLAY-RESULTS
-              READ FILEIN
-                   AT END SET FI-EOF TO TRUE
-              END-READ
-              DISPLAY 'CPRFILE. Read from filein. Status: '
-                      FILEIN-STATUS
-              DISPLAY 'CPRFILE. Read from filein. EOF: '
-                      FI-MARKER
+              PERFORM READ-FILEIN
+              IF NOT FI-EOF
+                 PERFORM READ-AMOUNTIN
+              END-IF
            END-PERFORM.
 
-           CLOSE FILEIN .
+           PERFORM RECONCILE-SUBFILE-COUNTS.
+           PERFORM RECONCILE-COUNTS.
+
+           CLOSE FILEIN.
+           CLOSE AMOUNTIN.
+           CLOSE CPRREJECT.
+           CLOSE CPROUT.
 
+           PERFORM PRINT-CONTROL-TOTALS.
+           PERFORM PRINT-GRAND-TOTALS.
+
+           PERFORM WRITE-RUNAUDIT-END.
+           CLOSE RUNAUDIT.
 
            GOBACK.
 
+       READ-FILEIN SECTION.
+      *    READ THE NEXT CPR DATA RECORD, TRANSPARENTLY ABSORBING ANY
+      *    HEADER RECORDS (SUB-FILE BOUNDARIES) IN BETWEEN.
+           PERFORM TEST BEFORE UNTIL FI-EOF
+              READ FILEIN
+                   AT END SET FI-EOF TO TRUE
+              END-READ
+              IF NOT FI-EOF
+                 IF HDR-MARKER-IS-HEADER
+                    PERFORM PROCESS-HEADER-RECORD
+                 ELSE
+                    EXIT PERFORM
+                 END-IF
+              END-IF
+           END-PERFORM.
+           DISPLAY 'CPRFILE. Read from filein. Status: '  FILEIN-STATUS
+           DISPLAY 'CPRFILE. Read from filein. EOF: '  FI-MARKER.
+           EXIT SECTION.
+
+       PROCESS-HEADER-RECORD SECTION.
+      *    A HEADER RECORD MARKS THE START OF A NEW DATE-STAMPED
+      *    SUB-FILE CONCATENATED ONTO FILEIN. PRINT WHAT ACCUMULATED
+      *    UNDER THE PREVIOUS SUB-FILE (IF ANY) AND RESTART THE
+      *    PER-SUB-FILE CONTROL TOTALS AT THE BOUNDARY.
+           IF WS-REC-COUNT > 0
+              PERFORM PRINT-CONTROL-TOTALS
+              PERFORM RECONCILE-SUBFILE-COUNTS
+           END-IF.
+           MOVE HDR-DATE TO WS-SUBFILE-DATE.
+           MOVE HDR-BRANCH TO WS-SUBFILE-BRANCH.
+           DISPLAY '*** NEW FILEIN SUB-FILE - DATE=' WS-SUBFILE-DATE
+                   ' BRANCH=' WS-SUBFILE-BRANCH ' ***'.
+           MOVE 0 TO WS-REC-COUNT WS-MALE-COUNT WS-FEMALE-COUNT
+                     WS-AGE-SUM WS-REJECT-COUNT
+                     WS-SUBFILE-AMOUNTIN-COUNT.
+           EXIT SECTION.
+
+       READ-AMOUNTIN SECTION.
+      *    ONE AMOUNTIN RECORD IS READ FOR EVERY FILEIN RECORD, SO
+      *    AMOUNT1 ALWAYS LINES UP WITH THE CPR RECORD CURRENTLY
+      *    BEING PROCESSED IN MAIN1. A SHORT AMOUNTIN FILE LEAVES
+      *    AMOUNT1 AT ZERO FOR THE REMAINING CPR RECORDS.
+           IF AM-EOF
+              MOVE ZEROS TO AMOUNT1
+           ELSE
+              READ AMOUNTIN
+                   AT END
+                      SET AM-EOF TO TRUE
+                      MOVE ZEROS TO AMOUNT1
+                   NOT AT END
+                      ADD 1 TO WS-AMOUNTIN-COUNT
+                      ADD 1 TO WS-SUBFILE-AMOUNTIN-COUNT
+              END-READ
+              MOVE AMOUNT1 TO WS-AMOUNT-FORMAT
+              MOVE WS-AMOUNT-FORMAT TO WS-LOCALE-FIELD
+              PERFORM SWAP-LOCALE-DECIMAL
+              MOVE WS-LOCALE-FIELD TO WS-AMOUNT-FORMAT
+              DISPLAY 'AMOUNT READ FROM FILE ' WS-AMOUNT-FORMAT
+           END-IF.
+           EXIT SECTION.
 
        DISPLAY-RESULTS SECTION.
            MOVE WS-AGE TO WS-AGE-FORMAT.
+           MOVE WS-AGE-FORMAT TO WS-LOCALE-FIELD.
+           PERFORM SWAP-LOCALE-DECIMAL.
+           MOVE WS-LOCALE-FIELD TO WS-AGE-FORMAT.
            DISPLAY 'CALLED CPRCHECK WITH ' WS-CPR
                                    '. AGE=' WS-AGE-FORMAT
                                    '. RC=' WS-RC.
            COMPUTE WS-AGE2 = WS-AGE / 10.
            MOVE WS-AGE2 TO WS-AGE-FORMAT.
+           MOVE WS-AGE-FORMAT TO WS-LOCALE-FIELD.
+           PERFORM SWAP-LOCALE-DECIMAL.
+           MOVE WS-LOCALE-FIELD TO WS-AGE-FORMAT.
            DISPLAY '  AGE DIVIDED BY 10  ' WS-AGE-FORMAT.
 
+           COMPUTE WS-BRACKET-IDX = WS-AGE2 + 1.
+           IF WS-BRACKET-IDX > 10
+              MOVE 10 TO WS-BRACKET-IDX
+           END-IF.
+           IF WS-BRACKET-IDX < 1
+              MOVE 1 TO WS-BRACKET-IDX
+           END-IF.
+           ADD 1 TO WS-AGE-BRACKET-CT(WS-BRACKET-IDX).
+
+           MOVE AMOUNT1 TO WS-NUMBER.
+           DIVIDE 10 INTO WS-NUMBER.
+           MOVE WS-NUMBER TO WS-ATENTH.
+           MOVE WS-ATENTH TO WS-LOCALE-FIELD.
+           PERFORM SWAP-LOCALE-DECIMAL.
+           MOVE WS-LOCALE-FIELD TO WS-ATENTH.
+           DISPLAY 'A TENTH OF IT IS      ' ws-atenth.
+
+           ADD 1 TO WS-REC-COUNT.
+           ADD 1 TO WS-GRAND-REC-COUNT.
+           ADD WS-AGE TO WS-AGE-SUM.
+           ADD WS-AGE TO WS-GRAND-AGE-SUM.
+           MOVE WS-GENDER TO WS-GENDER-SW.
+           EVALUATE TRUE
+              WHEN WS-GENDER-MALE
+                 ADD 1 TO WS-MALE-COUNT
+                 ADD 1 TO WS-GRAND-MALE-COUNT
+              WHEN WS-GENDER-FEMALE
+                 ADD 1 TO WS-FEMALE-COUNT
+                 ADD 1 TO WS-GRAND-FEMALE-COUNT
+           END-EVALUATE.
+
+           IF NOT WS-RC-OK
+              PERFORM WRITE-REJECT
+              ADD 1 TO WS-GRAND-REJECT-COUNT
+           END-IF.
+
+           PERFORM WRITE-RESULT.
+
+           EXIT SECTION.
+
+       WRITE-RESULT SECTION.
+      *    PERSIST ONE RESULT RECORD PER FILEIN RECORD ON CPROUT, SO
+      *    DOWNSTREAM JOBS CAN PICK UP THE CPR/AGE/GENDER/RC WITHOUT
+      *    HAVING TO SCRAPE THE SYSOUT DISPLAYS.
+           MOVE SPACES TO RESULT-RECORD.
+           MOVE WS-CPR TO RO-CPR.
+           MOVE WS-AGE TO RO-AGE.
+           MOVE RO-AGE TO WS-LOCALE-FIELD.
+           PERFORM SWAP-LOCALE-DECIMAL.
+           MOVE WS-LOCALE-FIELD TO RO-AGE.
+           MOVE WS-GENDER TO RO-GENDER.
+           MOVE WS-RC TO RO-RC.
+           WRITE RESULT-RECORD.
+           EXIT SECTION.
+
+       SWAP-LOCALE-DECIMAL SECTION.
+           IF LOCALE-PERIOD
+              INSPECT WS-LOCALE-FIELD REPLACING ALL ',' BY X'01'
+              INSPECT WS-LOCALE-FIELD REPLACING ALL '.' BY ','
+              INSPECT WS-LOCALE-FIELD REPLACING ALL X'01' BY '.'
+           END-IF.
+           EXIT SECTION.
+
+       WRITE-REJECT SECTION.
+      *    CPRCHECK CAME BACK WITH A NON-ZERO RC - LOG THE CPR NUMBER,
+      *    THE ORIGINAL FILEIN RECORD, AND THE RC ON CPRREJECT SO
+      *    OPERATIONS CAN FOLLOW UP WITHOUT HAVING TO GREP THE SYSOUT.
+           MOVE SPACES TO REJECT-RECORD.
+           MOVE WS-CPR TO RJ-CPR.
+           MOVE IN-RECORD TO RJ-FILEIN-RECORD.
+           MOVE WS-RC TO RJ-RC.
+           WRITE REJECT-RECORD.
+           ADD 1 TO WS-REJECT-COUNT.
+           EXIT SECTION.
+
+       RECONCILE-COUNTS SECTION.
+      *    THE MAIN LOOP READS AMOUNTIN IN LOCKSTEP WITH FILEIN. IF
+      *    AMOUNTIN RAN OUT EARLY THE COUNTS ALREADY DISAGREE; IF IT
+      *    HAS RECORDS LEFT OVER, ONE MORE READ HERE WILL STILL FIND
+      *    SOMETHING. EITHER WAY THE TWO FILES ARE NOT IN STEP.
+           IF NOT AM-EOF
+              READ AMOUNTIN
+                   AT END SET AM-EOF TO TRUE
+              END-READ
+           END-IF.
+           IF WS-AMOUNTIN-COUNT NOT = WS-GRAND-REC-COUNT OR NOT AM-EOF
+              DISPLAY '*** CPRFILE - FILEIN/AMOUNTIN COUNTS DO NOT '
+                      'RECONCILE ***'
+              DISPLAY '    FILEIN   RECORDS READ: ' WS-GRAND-REC-COUNT
+              DISPLAY '    AMOUNTIN RECORDS READ: ' WS-AMOUNTIN-COUNT
+              MOVE 8 TO RETURN-CODE
+           END-IF.
+           EXIT SECTION.
+
+       RECONCILE-SUBFILE-COUNTS SECTION.
+      *    PER-SUB-FILE COUNTERPART OF RECONCILE-COUNTS, CALLED AT
+      *    EACH SUB-FILE BOUNDARY (AND ONCE MORE AT END-OF-RUN FOR THE
+      *    LAST SUB-FILE) SO A CONCATENATED FILEIN POINTS STRAIGHT AT
+      *    THE OFFENDING BRANCH/DATE INSTEAD OF ONLY FLAGGING A
+      *    MISMATCH IN THE WHOLE RUN'S GRAND TOTALS.
+           IF WS-REC-COUNT NOT = WS-SUBFILE-AMOUNTIN-COUNT
+              DISPLAY '*** CPRFILE - FILEIN/AMOUNTIN COUNTS DO NOT '
+                      'RECONCILE FOR SUB-FILE ***'
+              DISPLAY '    SUB-FILE DATE=' WS-SUBFILE-DATE
+                      ' BRANCH=' WS-SUBFILE-BRANCH
+              DISPLAY '    FILEIN   RECORDS READ: ' WS-REC-COUNT
+              DISPLAY '    AMOUNTIN RECORDS READ: '
+                      WS-SUBFILE-AMOUNTIN-COUNT
+              MOVE 8 TO RETURN-CODE
+           END-IF.
+           EXIT SECTION.
+
+       PRINT-CONTROL-TOTALS SECTION.
+      *    END-OF-RUN CONTROL TOTALS OVER THE WHOLE FILEIN PASS.
+           IF WS-REC-COUNT > 0
+              COMPUTE WS-AVG-AGE = WS-AGE-SUM / WS-REC-COUNT
+           ELSE
+              MOVE 0 TO WS-AVG-AGE
+           END-IF.
+           MOVE WS-AVG-AGE TO WS-AVG-AGE-FORMAT.
+           MOVE WS-AVG-AGE-FORMAT TO WS-LOCALE-FIELD.
+           PERFORM SWAP-LOCALE-DECIMAL.
+           MOVE WS-LOCALE-FIELD TO WS-AVG-AGE-FORMAT.
+
+           DISPLAY '===================================='.
+           DISPLAY 'CPRFILE CONTROL TOTALS - SUB-FILE DATE='
+                   WS-SUBFILE-DATE ' BRANCH=' WS-SUBFILE-BRANCH.
+           DISPLAY '  RECORDS PROCESSED    ' WS-REC-COUNT.
+           DISPLAY '  MALE    RECORDS      ' WS-MALE-COUNT.
+           DISPLAY '  FEMALE  RECORDS      ' WS-FEMALE-COUNT.
+           DISPLAY '  AVERAGE AGE          ' WS-AVG-AGE-FORMAT.
+           DISPLAY '  REJECTED CPR NUMBERS ' WS-REJECT-COUNT.
+           DISPLAY '===================================='.
+           EXIT SECTION.
+
+       WRITE-RUNAUDIT-START SECTION.
+      *    LOG THE START OF THIS CPRFILE RUN TO THE SHARED AUDIT
+      *    TRAIL BEFORE ANY FILEIN RECORDS ARE PROCESSED.
+           ACCEPT WS-RUNAUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUNAUDIT-TIME FROM TIME.
+           MOVE SPACES TO RUNAUDIT-RECORD.
+           MOVE 'CPRFILE' TO RA-PROGRAM.
+           SET RA-EVENT-START TO TRUE.
+           MOVE WS-RUNAUDIT-DATE TO RA-DATE.
+           MOVE WS-RUNAUDIT-TIME TO RA-TIME.
+           MOVE 0 TO RA-RECCOUNT.
+           MOVE 0 TO RA-RETC.
+           WRITE RUNAUDIT-RECORD.
+           EXIT SECTION.
+
+       WRITE-RUNAUDIT-END SECTION.
+      *    LOG THE END OF THIS CPRFILE RUN, WITH THE GRAND-TOTAL
+      *    RECORD COUNT AND THE FINAL RETURN-CODE, TO THE SHARED
+      *    AUDIT TRAIL.
+           ACCEPT WS-RUNAUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUNAUDIT-TIME FROM TIME.
+           MOVE SPACES TO RUNAUDIT-RECORD.
+           MOVE 'CPRFILE' TO RA-PROGRAM.
+           SET RA-EVENT-END TO TRUE.
+           MOVE WS-RUNAUDIT-DATE TO RA-DATE.
+           MOVE WS-RUNAUDIT-TIME TO RA-TIME.
+           MOVE WS-GRAND-REC-COUNT TO RA-RECCOUNT.
+           MOVE RETURN-CODE TO RA-RETC.
+           WRITE RUNAUDIT-RECORD.
+           EXIT SECTION.
+
+       PRINT-GRAND-TOTALS SECTION.
+      *    TOTALS OVER THE WHOLE RUN, ACROSS ALL CONCATENATED
+      *    SUB-FILES (IF ANY). WHEN FILEIN CONTAINS NO HEADER
+      *    RECORDS AT ALL THIS IS IDENTICAL TO THE ONE SUB-FILE'S
+      *    TOTALS ABOVE.
+           IF WS-GRAND-REC-COUNT > 0
+              COMPUTE WS-GRAND-AVG-AGE =
+                      WS-GRAND-AGE-SUM / WS-GRAND-REC-COUNT
+           ELSE
+              MOVE 0 TO WS-GRAND-AVG-AGE
+           END-IF.
+           MOVE WS-GRAND-AVG-AGE TO WS-GRAND-AVG-AGE-FORMAT.
+           MOVE WS-GRAND-AVG-AGE-FORMAT TO WS-LOCALE-FIELD.
+           PERFORM SWAP-LOCALE-DECIMAL.
+           MOVE WS-LOCALE-FIELD TO WS-GRAND-AVG-AGE-FORMAT.
+
+           DISPLAY '===================================='.
+           DISPLAY 'CPRFILE GRAND TOTALS - WHOLE RUN'.
+           DISPLAY '  RECORDS PROCESSED    ' WS-GRAND-REC-COUNT.
+           DISPLAY '  MALE    RECORDS      ' WS-GRAND-MALE-COUNT.
+           DISPLAY '  FEMALE  RECORDS      ' WS-GRAND-FEMALE-COUNT.
+           DISPLAY '  AVERAGE AGE          ' WS-GRAND-AVG-AGE-FORMAT.
+           DISPLAY '  REJECTED CPR NUMBERS ' WS-GRAND-REJECT-COUNT.
+           DISPLAY '===================================='.
+           PERFORM PRINT-AGE-BRACKETS.
+           EXIT SECTION.
+
+       PRINT-AGE-BRACKETS SECTION.
+      *    AGE-DECADE DISTRIBUTION OVER THE WHOLE RUN, PRINTED RIGHT
+      *    AFTER THE GRAND TOTALS.
+           DISPLAY 'CPRFILE AGE-BRACKET BREAKDOWN - WHOLE RUN'.
+           PERFORM VARYING WS-BRACKET-IDX FROM 1 BY 1
+                   UNTIL WS-BRACKET-IDX > 10
+              DISPLAY '  ' WS-AGE-BRACKET-LABEL(WS-BRACKET-IDX)
+                      '  ' WS-AGE-BRACKET-CT(WS-BRACKET-IDX)
+           END-PERFORM.
+           DISPLAY '===================================='.
            EXIT SECTION.
 
-       END PROGRAM CPRFILE.
\ No newline at end of file
+       END PROGRAM CPRFILE.
