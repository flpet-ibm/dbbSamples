@@ -0,0 +1,312 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PENSEXTR.
+       AUTHOR.        DENNIS BEHM.
+      *************************************************************
+      * PENSEXTR JOINS CPRFILE'S CPROUT RESULTS (CPR/AGE/GENDER)  *
+      * WITH EBUD0RUN'S RETIREMENT-DATE CALCULATION (VIA EBUD01)  *
+      * AND WRITES ONE COMBINED PENSION-ELIGIBILITY RECORD PER    *
+      * PERSON. THE BIRTH DATE FED TO EBUD01 IS PULLED STRAIGHT   *
+      * OUT OF THE CPR NUMBER'S OWN DDMMYY PREFIX, SO THIS RUNS   *
+      * AS A THIRD STEP AFTER CPRFILE HAS PRODUCED CPROUT - IT    *
+      * DOES NOT NEED A SEPARATE BIRTHIN EXTRACT OF ITS OWN.      *
+      *************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CPRIN ASSIGN TO CPRIN
+               FILE STATUS IS CPRIN-STATUS
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PENSOUT ASSIGN TO PENSOUT
+               FILE STATUS IS PENSOUT-STATUS
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RUNAUDIT ASSIGN TO RUNAUDIT
+               FILE STATUS IS RUNAUDIT-STATUS
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *    CPRIN IS CPRFILE'S CPROUT FILE, READ BACK IN HERE UNDER
+      *    A DIFFERENT DDNAME SO THE TWO PROGRAMS' FILE-CONTROL
+      *    ENTRIES CANNOT BE CONFUSED WITH ONE ANOTHER IN THE JCL.
+       FD  CPRIN RECORDING MODE F.
+       01  CPRIN-RECORD.
+           05 CI-CPR      PIC X(10).
+           05 CI-AGE      PIC ZZZ.ZZ9,999.
+           05 CI-GENDER   PIC X(01).
+           05 CI-RC       PIC X(01).
+              88 CI-RC-OK           VALUE '0'.
+           05 FILLER      PIC X(57).
+
+       FD  PENSOUT RECORDING MODE F.
+       01  PENSOUT-RECORD.
+           05 PO-CPR                PIC X(10).
+           05 PO-AGE                PIC ZZZ.ZZ9,999.
+           05 PO-GENDER             PIC X(01).
+           05 PO-RETIREMENT-DATE    PIC X(40).
+           05 PO-RETC               PIC S9(04).
+           05 FILLER                PIC X(14).
+
+      *    SHARED RUN AUDIT-TRAIL FILE, ALSO WRITTEN BY EBUD0RUN,
+      *    CPRFILE AND DFSIVA64.
+       FD  RUNAUDIT RECORDING MODE F.
+       01  RUNAUDIT-RECORD.
+           COPY RUNAUDIT.
+
+       WORKING-STORAGE SECTION.
+       01 INTERFACE-AREA.
+           COPY LINPUT.
+
+       01 PROGRAM-TO-CALL          PIC X(07).
+
+       01 CPRIN-STATUS             PIC 99.
+       01 CI-MARKER                PIC X     VALUE '0'.
+          88 CI-EOF                          VALUE '1'.
+
+       01 PENSOUT-STATUS           PIC 99.
+       01 RUNAUDIT-STATUS          PIC 99.
+
+       01 WS-REC-COUNT             PIC 9(07) COMP VALUE 0.
+       01 WS-RUNAUDIT-DATE         PIC 9(08).
+       01 WS-RUNAUDIT-TIME         PIC 9(06).
+
+      *    THE DDMMYY BIRTH DATE IS PULLED OUT OF THE CPR NUMBER'S
+      *    OWN FIRST SIX DIGITS AND WINDOWED TO A FOUR-DIGIT YEAR,
+      *    THE SAME WAY A PIVOT YEAR OF '30' IS USED ELSEWHERE IN
+      *    THIS SHOP TO TURN A TWO-DIGIT YEAR INTO CCYY : 00-30 IS
+      *    TAKEN AS 20XX, 31-99 AS 19XX.
+       01 WS-CPR-DD                PIC 9(02).
+       01 WS-CPR-MM                PIC 9(02).
+       01 WS-CPR-YY                PIC 9(02).
+       01 WS-CPR-CCYY              PIC 9(04).
+       01 WS-PIVOT-YEAR            PIC 9(02) VALUE 30.
+
+      *    THE SAME LEAP-YEAR-AWARE DDMMYY EDIT EBUD0RUN RUNS ON ITS
+      *    OWN BIRTHIN INPUT, REUSED HERE SO A CORRUPT BIRTH DATE
+      *    EMBEDDED IN A BAD CPR NUMBER NEVER REACHES EBUD01.
+       01 WS-DATE-VALID-SW         PIC X.
+          88 DATE-IS-VALID                   VALUE 'Y'.
+          88 DATE-IS-INVALID                 VALUE 'N'.
+
+       01 WS-CCYY-NUM              PIC 9(04).
+       01 WS-MM-NUM                PIC 9(02).
+       01 WS-DD-NUM                PIC 9(02).
+       01 WS-MAX-DAY               PIC 9(02).
+       01 WS-DIV-QUOT              PIC 9(04).
+       01 WS-DIV-REM               PIC 9(04).
+
+       01 WS-MONTH-DAYS-TBL.
+           05 FILLER               PIC 9(02) VALUE 31.
+           05 FILLER               PIC 9(02) VALUE 28.
+           05 FILLER               PIC 9(02) VALUE 31.
+           05 FILLER               PIC 9(02) VALUE 30.
+           05 FILLER               PIC 9(02) VALUE 31.
+           05 FILLER               PIC 9(02) VALUE 30.
+           05 FILLER               PIC 9(02) VALUE 31.
+           05 FILLER               PIC 9(02) VALUE 31.
+           05 FILLER               PIC 9(02) VALUE 30.
+           05 FILLER               PIC 9(02) VALUE 31.
+           05 FILLER               PIC 9(02) VALUE 30.
+           05 FILLER               PIC 9(02) VALUE 31.
+       01 WS-MONTH-DAYS REDEFINES WS-MONTH-DAYS-TBL.
+           05 WS-MONTH-DAY-ENTRY   PIC 9(02) OCCURS 12 TIMES.
+
+       PROCEDURE DIVISION.
+       010-INITIALIZATION.
+      *       Initialize Program-work-fields
+           DISPLAY "Program PENSEXTR STARTING "
+
+           MOVE 'EBUD01' TO PROGRAM-TO-CALL.
+           PERFORM 005-OPEN-FILES.
+
+           PERFORM 016-READ-CPRIN.
+
+           PERFORM TEST BEFORE UNTIL CI-EOF
+              PERFORM 020-BUILD-BIRTH-DATE
+              PERFORM 030-LOGIC
+              PERFORM 016-READ-CPRIN
+           END-PERFORM.
+
+           PERFORM 095-CLOSE-FILES.
+           GOBACK.
+      *
+       END-OF-SECTION.
+           EXIT.
+
+       005-OPEN-FILES.
+           OPEN INPUT CPRIN.
+           IF CPRIN-STATUS NOT = 0
+              DISPLAY 'FILE STATUS AT OPEN CPRIN ' CPRIN-STATUS
+              MOVE 16 TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+           OPEN OUTPUT PENSOUT.
+           IF PENSOUT-STATUS NOT = 0
+              DISPLAY 'FILE STATUS AT OPEN PENSOUT ' PENSOUT-STATUS
+              MOVE 16 TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+           OPEN EXTEND RUNAUDIT.
+           IF RUNAUDIT-STATUS = 35
+              OPEN OUTPUT RUNAUDIT
+           END-IF.
+           IF RUNAUDIT-STATUS NOT = 0
+              DISPLAY 'FILE STATUS AT OPEN RUNAUDIT ' RUNAUDIT-STATUS
+              MOVE 16 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           PERFORM 006-WRITE-RUNAUDIT-START.
+      *
+       005-OPEN-FILES-EXIT.
+           EXIT.
+
+       006-WRITE-RUNAUDIT-START.
+           MOVE SPACES TO RUNAUDIT-RECORD.
+           MOVE 'PENSEXTR' TO RA-PROGRAM.
+           SET RA-EVENT-START TO TRUE.
+           ACCEPT WS-RUNAUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUNAUDIT-TIME FROM TIME.
+           MOVE WS-RUNAUDIT-DATE TO RA-DATE.
+           MOVE WS-RUNAUDIT-TIME TO RA-TIME.
+           MOVE 0 TO RA-RECCOUNT.
+           MOVE 0 TO RA-RETC.
+           WRITE RUNAUDIT-RECORD.
+      *
+       006-WRITE-RUNAUDIT-START-EXIT.
+           EXIT.
+
+       016-READ-CPRIN.
+           READ CPRIN
+                AT END SET CI-EOF TO TRUE
+           END-READ.
+      *
+       016-READ-CPRIN-EXIT.
+           EXIT.
+
+       020-BUILD-BIRTH-DATE.
+      *    TURN CI-CPR'S DDMMYY PREFIX INTO THE CCYYMMDD LAYOUT
+      *    L-INPUT-DATE EXPECTS.
+           MOVE CI-CPR(1:2) TO WS-CPR-DD.
+           MOVE CI-CPR(3:2) TO WS-CPR-MM.
+           MOVE CI-CPR(5:2) TO WS-CPR-YY.
+           IF WS-CPR-YY <= WS-PIVOT-YEAR
+              COMPUTE WS-CPR-CCYY = 2000 + WS-CPR-YY
+           ELSE
+              COMPUTE WS-CPR-CCYY = 1900 + WS-CPR-YY
+           END-IF.
+           MOVE WS-CPR-CCYY TO L-CCYY.
+           MOVE WS-CPR-MM   TO L-MM.
+           MOVE WS-CPR-DD   TO L-DD.
+      *
+       020-BUILD-BIRTH-DATE-EXIT.
+           EXIT.
+
+       025-VALIDATE-DATE.
+      *    EDIT THE DATE BUILT INTO L-INPUT-DATE BY 020-BUILD-BIRTH-
+      *    DATE BEFORE IT IS EVER HANDED TO EBUD01 : MUST BE NUMERIC,
+      *    MONTH 01-12, AND DAY VALID FOR THAT MONTH/YEAR (LEAP YEAR
+      *    INCLUDED).
+           SET DATE-IS-VALID TO TRUE.
+           IF L-INPUT-DATE IS NOT NUMERIC
+              SET DATE-IS-INVALID TO TRUE
+           ELSE
+              MOVE L-CCYY TO WS-CCYY-NUM
+              MOVE L-MM TO WS-MM-NUM
+              MOVE L-DD TO WS-DD-NUM
+              IF WS-MM-NUM < 1 OR WS-MM-NUM > 12
+                 SET DATE-IS-INVALID TO TRUE
+              ELSE
+                 MOVE WS-MONTH-DAY-ENTRY(WS-MM-NUM) TO WS-MAX-DAY
+                 IF WS-MM-NUM = 2
+                    DIVIDE WS-CCYY-NUM BY 4 GIVING WS-DIV-QUOT
+                           REMAINDER WS-DIV-REM
+                    IF WS-DIV-REM = 0
+                       DIVIDE WS-CCYY-NUM BY 100 GIVING WS-DIV-QUOT
+                              REMAINDER WS-DIV-REM
+                       IF WS-DIV-REM NOT = 0
+                          MOVE 29 TO WS-MAX-DAY
+                       ELSE
+                          DIVIDE WS-CCYY-NUM BY 400 GIVING WS-DIV-QUOT
+                                 REMAINDER WS-DIV-REM
+                          IF WS-DIV-REM = 0
+                             MOVE 29 TO WS-MAX-DAY
+                          END-IF
+                       END-IF
+                    END-IF
+                 END-IF
+                 IF WS-DD-NUM < 1 OR WS-DD-NUM > WS-MAX-DAY
+                    SET DATE-IS-INVALID TO TRUE
+                 END-IF
+              END-IF
+           END-IF.
+      *
+       025-VALIDATE-DATE-EXIT.
+           EXIT.
+
+       030-LOGIC.
+      *    A CI-RC CPRFILE ALREADY FLAGGED AS BAD, OR A DDMMYY PREFIX
+      *    THAT DOES NOT EDIT AS A VALID DATE, SKIPS THE CALL TO
+      *    EBUD01 ENTIRELY - THE RECORD STILL GETS ITS OWN PENSOUT
+      *    ROW, BUT FLAGGED WITH RETC-INPUT-REJECTED INSTEAD OF A
+      *    RETIREMENT-DATE CALCULATED FROM DATA THAT IS ALREADY KNOWN
+      *    TO BE SUSPECT.
+           ADD 1 TO WS-REC-COUNT.
+           IF CI-RC-OK
+              PERFORM 025-VALIDATE-DATE
+           ELSE
+              SET DATE-IS-INVALID TO TRUE
+           END-IF.
+           IF DATE-IS-VALID
+              CALL PROGRAM-TO-CALL USING INTERFACE-AREA
+           ELSE
+              MOVE SPACES TO RETIREMENT-DATE
+              SET RETC-INPUT-REJECTED TO TRUE
+           END-IF.
+           PERFORM 050-WRITE-PENSOUT.
+      *
+       030-LOGIC-EXIT.
+           EXIT.
+
+       050-WRITE-PENSOUT.
+           MOVE SPACES TO PENSOUT-RECORD.
+           MOVE CI-CPR TO PO-CPR.
+           MOVE CI-AGE TO PO-AGE.
+           MOVE CI-GENDER TO PO-GENDER.
+           MOVE RETIREMENT-DATE(1:40) TO PO-RETIREMENT-DATE.
+           MOVE RETC TO PO-RETC.
+           WRITE PENSOUT-RECORD.
+      *
+       050-WRITE-PENSOUT-EXIT.
+           EXIT.
+
+       095-CLOSE-FILES.
+           PERFORM 096-WRITE-RUNAUDIT-END.
+           CLOSE CPRIN.
+           CLOSE PENSOUT.
+           CLOSE RUNAUDIT.
+      *
+       095-CLOSE-FILES-EXIT.
+           EXIT.
+
+       096-WRITE-RUNAUDIT-END.
+           MOVE SPACES TO RUNAUDIT-RECORD.
+           MOVE 'PENSEXTR' TO RA-PROGRAM.
+           SET RA-EVENT-END TO TRUE.
+           ACCEPT WS-RUNAUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUNAUDIT-TIME FROM TIME.
+           MOVE WS-RUNAUDIT-DATE TO RA-DATE.
+           MOVE WS-RUNAUDIT-TIME TO RA-TIME.
+           MOVE WS-REC-COUNT TO RA-RECCOUNT.
+           MOVE RETURN-CODE TO RA-RETC.
+           WRITE RUNAUDIT-RECORD.
+      *
+       096-WRITE-RUNAUDIT-END-EXIT.
+           EXIT.
+
+       END PROGRAM PENSEXTR.
