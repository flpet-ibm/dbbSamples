@@ -5,7 +5,37 @@
       *************************************************************
       *************************************************************
        CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BIRTHIN ASSIGN TO BIRTHIN
+               FILE STATUS IS BIRTHIN-STATUS
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RPTOUT ASSIGN TO RPTOUT
+               FILE STATUS IS RPTOUT-STATUS
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RUNAUDIT ASSIGN TO RUNAUDIT
+               FILE STATUS IS RUNAUDIT-STATUS
+               ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  BIRTHIN RECORDING MODE F.
+       01  BIRTH-RECORD.
+           05 BI-CCYYMMDD          PIC 9(08).
+           05 FILLER               PIC X(72).
+
+       FD  RPTOUT RECORDING MODE F.
+       01  RPT-LINE                PIC X(133).
+
+      *    SHARED RUN AUDIT-TRAIL FILE, ALSO WRITTEN BY CPRFILE AND
+      *    DFSIVA64 SO OPERATIONS CAN FOLLOW ONE BATCH STREAM'S START/
+      *    END EVENTS ACROSS ALL THREE PROGRAMS FROM A SINGLE FILE.
+       FD  RUNAUDIT RECORDING MODE F.
+       01  RUNAUDIT-RECORD.
+           COPY RUNAUDIT.
+
        WORKING-STORAGE SECTION.
       *************************************************************
       * DUMMY CHANGE 13
@@ -15,43 +45,415 @@
 
        01 PROGRAM-TO-CALL          PIC X(07).
 
+       01 BIRTHIN-STATUS           PIC 99.
+       01 BI-MARKER                PIC X     VALUE '0'.
+          88 BI-EOF                          VALUE '1'.
+
+       01 WS-RUN-MODE               PIC X.
+          88 RUN-MODE-SINGLE                 VALUE 'S' ' '.
+          88 RUN-MODE-BATCH                  VALUE 'B'.
+          88 RUN-MODE-TEST                   VALUE 'T'.
+
+       01 WS-TEST-IDX               PIC 9(02) COMP.
+       01 WS-TEST-DATE-WORK         PIC 9(08).
+       01 WS-TEST-DATES-TBL.
+      *    A SMALL SET OF CANNED BIRTH DATES OPERATIONS CAN USE TO
+      *    SMOKE-TEST A NEW EBUD01 LOAD MODULE IN THE PRODUCTION
+      *    JOB STREAM WITHOUT RISKING A LIVE HR EXTRACT. THE LAST
+      *    ENTRY IS DELIBERATELY INVALID TO EXERCISE THE REJECT
+      *    PATH AS WELL.
+           05 FILLER                PIC 9(08) VALUE 19600115.
+           05 FILLER                PIC 9(08) VALUE 19991231.
+           05 FILLER                PIC 9(08) VALUE 20000229.
+           05 FILLER                PIC 9(08) VALUE 19450704.
+           05 FILLER                PIC 9(08) VALUE 20240631.
+       01 WS-TEST-DATES REDEFINES WS-TEST-DATES-TBL.
+           05 WS-TEST-DATE-ENTRY    PIC 9(08) OCCURS 5 TIMES.
+
+       01 WS-DATE-VALID-SW          PIC X.
+          88 DATE-IS-VALID                   VALUE 'Y'.
+          88 DATE-IS-INVALID                 VALUE 'N'.
+
+       01 WS-CCYY-NUM               PIC 9(04).
+       01 WS-MM-NUM                 PIC 9(02).
+       01 WS-DD-NUM                 PIC 9(02).
+       01 WS-MAX-DAY                PIC 9(02).
+       01 WS-DIV-QUOT               PIC 9(04).
+       01 WS-DIV-REM                PIC 9(04).
+
+       01 WS-MONTH-DAYS-TBL.
+           05 FILLER                PIC 9(02) VALUE 31.
+           05 FILLER                PIC 9(02) VALUE 28.
+           05 FILLER                PIC 9(02) VALUE 31.
+           05 FILLER                PIC 9(02) VALUE 30.
+           05 FILLER                PIC 9(02) VALUE 31.
+           05 FILLER                PIC 9(02) VALUE 30.
+           05 FILLER                PIC 9(02) VALUE 31.
+           05 FILLER                PIC 9(02) VALUE 31.
+           05 FILLER                PIC 9(02) VALUE 30.
+           05 FILLER                PIC 9(02) VALUE 31.
+           05 FILLER                PIC 9(02) VALUE 30.
+           05 FILLER                PIC 9(02) VALUE 31.
+       01 WS-MONTH-DAYS REDEFINES WS-MONTH-DAYS-TBL.
+           05 WS-MONTH-DAY-ENTRY    PIC 9(02) OCCURS 12 TIMES.
+
+       01 RPTOUT-STATUS             PIC 99.
+       01 WS-PAGE-NO                PIC 9(04) COMP VALUE 0.
+       01 WS-LINE-CTR               PIC 9(04) COMP VALUE 0.
+       01 WS-LINES-PER-PAGE         PIC 9(04) COMP VALUE 55.
+
+       01 RUNAUDIT-STATUS           PIC 99.
+       01 WS-REC-COUNT               PIC 9(07) COMP VALUE 0.
+       01 WS-RUNAUDIT-DATE          PIC 9(08).
+       01 WS-RUNAUDIT-TIME          PIC 9(06).
+
+       01 RPT-HDR-1.
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 FILLER                PIC X(30)
+              VALUE 'EBUD0RUN RETIREMENT DATE RPT'.
+           05 FILLER                PIC X(10) VALUE SPACES.
+           05 FILLER                PIC X(05) VALUE 'PAGE '.
+           05 RH1-PAGE-NO           PIC ZZZ9.
+           05 FILLER                PIC X(80) VALUE SPACES.
+       01 RPT-HDR-2.
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 FILLER                PIC X(08) VALUE 'CCYYMMDD'.
+           05 FILLER                PIC X(04) VALUE SPACES.
+           05 FILLER                PIC X(16) VALUE 'RETIREMENT-DATE'.
+           05 FILLER                PIC X(26) VALUE SPACES.
+           05 FILLER                PIC X(04) VALUE 'RETC'.
+           05 FILLER                PIC X(74) VALUE SPACES.
+
+       01 RPT-DETAIL-LINE.
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 RD-CCYY               PIC X(04).
+           05 RD-MM                 PIC X(02).
+           05 RD-DD                 PIC X(02).
+           05 FILLER                PIC X(03) VALUE SPACES.
+           05 RD-RETIREMENT-DATE    PIC X(40).
+           05 FILLER                PIC X(03) VALUE SPACES.
+           05 RD-RETC               PIC ----9.
+           05 FILLER                PIC X(73) VALUE SPACES.
+
        LINKAGE SECTION.
-       PROCEDURE DIVISION.
+      *    THE JCL EXECUTE STATEMENT'S OWN PARM=, NOT A SYSIN CARD -
+      *    A BLANK/OMITTED PARM LEAVES WS-RUN-MODE AT ITS DEFAULT OF
+      *    SPACE (SINGLE-DATE MODE), SO A CALLER THAT PREDATES THIS
+      *    FEATURE AND STILL FEEDS THREE BARE SYSIN CARDS FOR
+      *    012-SINGLE-DRIVER'S CCYY/MM/DD KEEPS WORKING UNCHANGED.
+       01  RUN-MODE-PARM.
+           05 RUN-MODE-PARM-LEN     PIC S9(4) COMP.
+           05 RUN-MODE-PARM-TEXT    PIC X(80).
+
+       PROCEDURE DIVISION USING RUN-MODE-PARM.
        010-INITIALIZATION.
       *       Initialize Program-work-fields
            DISPLAY "Program EBUD0RUN STARTING "
 
+           MOVE 'EBUD01' TO PROGRAM-TO-CALL .
+           PERFORM 008-OPEN-REPORT THRU 008-OPEN-REPORT-EXIT.
+           PERFORM 007-OPEN-RUNAUDIT THRU 007-OPEN-RUNAUDIT-EXIT.
+           MOVE SPACE TO WS-RUN-MODE.
+           IF RUN-MODE-PARM-LEN > 0
+              MOVE RUN-MODE-PARM-TEXT(1:1) TO WS-RUN-MODE
+           END-IF.
+
+           EVALUATE TRUE
+              WHEN RUN-MODE-BATCH
+                 PERFORM 015-BATCH-DRIVER THRU 015-BATCH-DRIVER-EXIT
+              WHEN RUN-MODE-TEST
+                 PERFORM 018-TEST-DRIVER THRU 018-TEST-DRIVER-EXIT
+              WHEN OTHER
+                 PERFORM 012-SINGLE-DRIVER THRU 012-SINGLE-DRIVER-EXIT
+           END-EVALUATE
+
+           PERFORM 009-CLOSE-REPORT THRU 009-CLOSE-REPORT-EXIT.
+           PERFORM 095-CLOSE-RUNAUDIT THRU 095-CLOSE-RUNAUDIT-EXIT.
+           GOBACK.
+      *
+       END-OF-SECTION.
+           EXIT.
+
+       008-OPEN-REPORT.
+           OPEN OUTPUT RPTOUT.
+           IF RPTOUT-STATUS NOT = 0
+              DISPLAY 'FILE STATUS AT OPEN RPTOUT ' RPTOUT-STATUS
+              MOVE 16 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           MOVE 0 TO WS-PAGE-NO.
+           MOVE 0 TO WS-LINE-CTR.
+           PERFORM 060-PRINT-HEADERS THRU 060-PRINT-HEADERS-EXIT.
+      *
+       008-OPEN-REPORT-EXIT.
+           EXIT.
+
+       009-CLOSE-REPORT.
+           CLOSE RPTOUT.
+      *
+       009-CLOSE-REPORT-EXIT.
+           EXIT.
+
+       007-OPEN-RUNAUDIT.
+      *    OPEN THE SHARED AUDIT-TRAIL FILE AND LOG THE START OF THIS
+      *    RUN BEFORE ANY INPUT IS PROCESSED. THE FILE IS OPENED
+      *    EXTEND SO THIS PROGRAM'S RECORDS ARE APPENDED AFTER ANY
+      *    WRITTEN EARLIER IN THE SAME BATCH STREAM; A BRAND-NEW
+      *    DATASET FALLS BACK TO OPEN OUTPUT.
+           OPEN EXTEND RUNAUDIT.
+           IF RUNAUDIT-STATUS = 35
+              OPEN OUTPUT RUNAUDIT
+           END-IF.
+           IF RUNAUDIT-STATUS NOT = 0
+              DISPLAY 'FILE STATUS AT OPEN RUNAUDIT ' RUNAUDIT-STATUS
+              MOVE 16 TO RETURN-CODE
+              GOBACK
+           END-IF.
+           MOVE SPACES TO RUNAUDIT-RECORD.
+           MOVE 'EBUD0RUN' TO RA-PROGRAM.
+           SET RA-EVENT-START TO TRUE.
+           ACCEPT WS-RUNAUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUNAUDIT-TIME FROM TIME.
+           MOVE WS-RUNAUDIT-DATE TO RA-DATE.
+           MOVE WS-RUNAUDIT-TIME TO RA-TIME.
+           MOVE 0 TO RA-RECCOUNT.
+           MOVE 0 TO RA-RETC.
+           WRITE RUNAUDIT-RECORD.
+      *
+       007-OPEN-RUNAUDIT-EXIT.
+           EXIT.
+
+       095-CLOSE-RUNAUDIT.
+      *    LOG THE END OF THIS RUN, WITH THE NUMBER OF DATES
+      *    PROCESSED AND THE FINAL RETURN-CODE, TO THE SHARED AUDIT
+      *    TRAIL BEFORE CLOSING IT.
+           MOVE SPACES TO RUNAUDIT-RECORD.
+           MOVE 'EBUD0RUN' TO RA-PROGRAM.
+           SET RA-EVENT-END TO TRUE.
+           ACCEPT WS-RUNAUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUNAUDIT-TIME FROM TIME.
+           MOVE WS-RUNAUDIT-DATE TO RA-DATE.
+           MOVE WS-RUNAUDIT-TIME TO RA-TIME.
+           MOVE WS-REC-COUNT TO RA-RECCOUNT.
+           MOVE RETURN-CODE TO RA-RETC.
+           WRITE RUNAUDIT-RECORD.
+           CLOSE RUNAUDIT.
+      *
+       095-CLOSE-RUNAUDIT-EXIT.
+           EXIT.
+
+       012-SINGLE-DRIVER.
+      *    ONE-DATE-PER-RUN MODE : THE THREE DATE PARTS COME FROM
+      *    SYSIN, ONE CARD EACH, JUST AS BEFORE.
            ACCEPT L-CCYY.
            ACCEPT L-MM.
            ACCEPT L-DD.
 
-      *    MOVE 1984 TO L-CCYY .
-      *    MOVE 01 TO L-MM .
-      *    MOVE 21 TO L-DD .
-           MOVE 'EBUD01' TO PROGRAM-TO-CALL .
-           PERFORM 020-LOGIC .
+           PERFORM 025-VALIDATE-DATE THRU 025-VALIDATE-DATE-EXIT.
+           IF DATE-IS-VALID
+              PERFORM 020-LOGIC THRU 020-LOGIC-EXIT
+           ELSE
+              PERFORM 028-REJECT-INPUT THRU 028-REJECT-INPUT-EXIT
+           END-IF.
       *
-       END-OF-SECTION.
+       012-SINGLE-DRIVER-EXIT.
+           EXIT.
+
+       015-BATCH-DRIVER.
+      *    BATCH MODE : ONE CCYYMMDD BIRTH DATE PER RECORD ON
+      *    BIRTHIN. EBUD01 IS CALLED ONCE PER RECORD THROUGH THE
+      *    SAME 020-LOGIC USED BY THE SINGLE-DATE MODE, AND THE
+      *    RETIREMENT-DATE/RETC LINPUT RETURNS FOR EACH RECORD IS
+      *    CARRIED STRAIGHT INTO 050-PRINT.
+           OPEN INPUT BIRTHIN.
+           IF BIRTHIN-STATUS NOT = 0
+              DISPLAY 'FILE STATUS AT OPEN BIRTHIN ' BIRTHIN-STATUS
+              MOVE 16 TO RETURN-CODE
+              GO TO 015-BATCH-DRIVER-EXIT
+           END-IF.
+
+           PERFORM 016-READ-BIRTHIN THRU 016-READ-BIRTHIN-EXIT.
+
+           PERFORM TEST BEFORE UNTIL BI-EOF
+              MOVE BI-CCYYMMDD(1:4) TO L-CCYY
+              MOVE BI-CCYYMMDD(5:2) TO L-MM
+              MOVE BI-CCYYMMDD(7:2) TO L-DD
+              PERFORM 025-VALIDATE-DATE THRU 025-VALIDATE-DATE-EXIT
+              IF DATE-IS-VALID
+                 PERFORM 020-LOGIC THRU 020-LOGIC-EXIT
+              ELSE
+                 PERFORM 028-REJECT-INPUT THRU 028-REJECT-INPUT-EXIT
+              END-IF
+              PERFORM 016-READ-BIRTHIN THRU 016-READ-BIRTHIN-EXIT
+           END-PERFORM.
+
+           CLOSE BIRTHIN.
+      *
+       015-BATCH-DRIVER-EXIT.
+           EXIT.
+
+       016-READ-BIRTHIN.
+           READ BIRTHIN
+                AT END SET BI-EOF TO TRUE
+           END-READ.
+      *
+       016-READ-BIRTHIN-EXIT.
+           EXIT.
+
+       018-TEST-DRIVER.
+      *    DRY-RUN/TEST MODE : NO LIVE ACCEPT OF L-CCYY/L-MM/L-DD,
+      *    JUST THE CANNED DATES ABOVE FED THROUGH THE SAME EDIT
+      *    AND 020-LOGIC PATH AS A REAL RUN WOULD USE.
+           DISPLAY 'EBUD0RUN RUNNING IN TEST MODE - CANNED DATES'.
+           PERFORM VARYING WS-TEST-IDX FROM 1 BY 1
+                   UNTIL WS-TEST-IDX > 5
+              MOVE WS-TEST-DATE-ENTRY(WS-TEST-IDX) TO
+                   WS-TEST-DATE-WORK
+              MOVE WS-TEST-DATE-WORK(1:4) TO L-CCYY
+              MOVE WS-TEST-DATE-WORK(5:2) TO L-MM
+              MOVE WS-TEST-DATE-WORK(7:2) TO L-DD
+              PERFORM 025-VALIDATE-DATE THRU 025-VALIDATE-DATE-EXIT
+              IF DATE-IS-VALID
+                 PERFORM 020-LOGIC THRU 020-LOGIC-EXIT
+              ELSE
+                 PERFORM 028-REJECT-INPUT THRU 028-REJECT-INPUT-EXIT
+              END-IF
+           END-PERFORM.
+      *
+       018-TEST-DRIVER-EXIT.
+           EXIT.
+
+       025-VALIDATE-DATE.
+      *    EDIT THE DATE COMING IN ON L-INPUT-DATE BEFORE IT IS
+      *    EVER HANDED TO EBUD01 : MUST BE NUMERIC, MONTH 01-12,
+      *    AND DAY VALID FOR THAT MONTH/YEAR (LEAP YEAR INCLUDED).
+           SET DATE-IS-VALID TO TRUE.
+           IF L-INPUT-DATE IS NOT NUMERIC
+              SET DATE-IS-INVALID TO TRUE
+           ELSE
+              MOVE L-CCYY TO WS-CCYY-NUM
+              MOVE L-MM TO WS-MM-NUM
+              MOVE L-DD TO WS-DD-NUM
+              IF WS-MM-NUM < 1 OR WS-MM-NUM > 12
+                 SET DATE-IS-INVALID TO TRUE
+              ELSE
+                 MOVE WS-MONTH-DAY-ENTRY(WS-MM-NUM) TO WS-MAX-DAY
+                 IF WS-MM-NUM = 2
+                    DIVIDE WS-CCYY-NUM BY 4 GIVING WS-DIV-QUOT
+                           REMAINDER WS-DIV-REM
+                    IF WS-DIV-REM = 0
+                       DIVIDE WS-CCYY-NUM BY 100 GIVING WS-DIV-QUOT
+                              REMAINDER WS-DIV-REM
+                       IF WS-DIV-REM NOT = 0
+                          MOVE 29 TO WS-MAX-DAY
+                       ELSE
+                          DIVIDE WS-CCYY-NUM BY 400 GIVING WS-DIV-QUOT
+                                 REMAINDER WS-DIV-REM
+                          IF WS-DIV-REM = 0
+                             MOVE 29 TO WS-MAX-DAY
+                          END-IF
+                       END-IF
+                    END-IF
+                 END-IF
+                 IF WS-DD-NUM < 1 OR WS-DD-NUM > WS-MAX-DAY
+                    SET DATE-IS-INVALID TO TRUE
+                 END-IF
+              END-IF
+           END-IF.
+      *
+       025-VALIDATE-DATE-EXIT.
+           EXIT.
+
+       028-REJECT-INPUT.
+      *    BAD INPUT DATE : SKIP THE CALL TO EBUD01 ENTIRELY AND
+      *    FLAG IT WITH ITS OWN RETC SO IT DOES NOT LOOK LIKE A
+      *    NORMAL RETIREMENT-DATE CALCULATION.
+           SET RETC-INPUT-REJECTED TO TRUE.
+           ADD 1 TO WS-REC-COUNT.
+           PERFORM 030-SEEYA THRU 030-SEEYA-EXIT.
+      *
+       028-REJECT-INPUT-EXIT.
            EXIT.
 
        020-LOGIC.
+           ADD 1 TO WS-REC-COUNT.
            CALL  PROGRAM-TO-CALL USING INTERFACE-AREA .
            IF RETC  > 1
-              PERFORM 030-SEEYA
+              PERFORM 030-SEEYA THRU 030-SEEYA-EXIT
            ELSE
               PERFORM 050-PRINT
-           GOBACK.
-
+           END-IF.
+      *
+       020-LOGIC-EXIT.
+           EXIT.
 
        030-SEEYA.
-      *    DISPLAY "PROGRAM IS ENDING SEEYA".
+      *    RETC CAME BACK GREATER THAN 1 (OR WAS FORCED TO 9 BY
+      *    OUR OWN 028-REJECT-INPUT) : GIVE A MESSAGE TAILORED TO
+      *    THE SPECIFIC CONDITION INSTEAD OF STAYING SILENT.
+           EVALUATE TRUE
+              WHEN RETC-INVALID-DATE
+                 DISPLAY 'EBUD01 REPORTS AN INVALID INPUT DATE '
+                         L-CCYY '-' L-MM '-' L-DD
+              WHEN RETC-UNDER-MINIMUM-AGE
+                 DISPLAY 'EMPLOYEE IS UNDER THE MINIMUM WORKING '
+                         'AGE FOR RETIREMENT CALCULATION'
+              WHEN RETC-ALREADY-RETIRED
+                 DISPLAY 'RECORD IS ALREADY PAST ITS RETIREMENT '
+                         'DATE'
+              WHEN RETC-INPUT-REJECTED
+                 DISPLAY 'INPUT DATE ' L-CCYY '-' L-MM '-' L-DD
+                         ' FAILED EDIT AND WAS REJECTED BEFORE '
+                         'CALLING EBUD01'
+              WHEN OTHER
+                 DISPLAY 'EBUD01 RETURNED UNEXPECTED RETC ' RETC
+           END-EVALUATE.
+           PERFORM 040-GOODBYE THRU 040-GOODBYE-EXIT.
+      *
+       030-SEEYA-EXIT.
+           EXIT.
 
        040-GOODBYE.
-      *    DISPLAY "PROGRAM IS ENDING -- GOODBYE".
+           DISPLAY 'PROGRAM IS ENDING -- GOODBYE'.
+      *
+       040-GOODBYE-EXIT.
+           EXIT.
 
        050-PRINT.
-           DISPLAY 'Retirement-Date'.
-           DISPLAY RETIREMENT-DATE
-           PERFORM 030-SEEYA.
+           MOVE L-CCYY TO RD-CCYY.
+           MOVE L-MM TO RD-MM.
+           MOVE L-DD TO RD-DD.
+           MOVE RETIREMENT-DATE(1:40) TO RD-RETIREMENT-DATE.
+           MOVE RETC TO RD-RETC.
+           PERFORM 062-WRITE-DETAIL-LINE THRU 062-WRITE-DETAIL-LINE-EXIT.
+           PERFORM 040-GOODBYE THRU 040-GOODBYE-EXIT.
+
+       060-PRINT-HEADERS.
+      *    PRINT A NEW PAGE OF REPORT HEADERS (CALLED FOR PAGE 1
+      *    AT OPEN TIME, AND AGAIN EVERY WS-LINES-PER-PAGE DETAIL
+      *    LINES THEREAFTER).
+           ADD 1 TO WS-PAGE-NO.
+           MOVE WS-PAGE-NO TO RH1-PAGE-NO.
+           MOVE RPT-HDR-1 TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE RPT-HDR-2 TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE 3 TO WS-LINE-CTR.
+      *
+       060-PRINT-HEADERS-EXIT.
+           EXIT.
+
+       062-WRITE-DETAIL-LINE.
+           IF WS-LINE-CTR >= WS-LINES-PER-PAGE
+              PERFORM 060-PRINT-HEADERS THRU 060-PRINT-HEADERS-EXIT
+           END-IF.
+           MOVE RPT-DETAIL-LINE TO RPT-LINE.
+           WRITE RPT-LINE.
+           ADD 1 TO WS-LINE-CTR.
+      *
+       062-WRITE-DETAIL-LINE-EXIT.
+           EXIT.
 
        END PROGRAM EBUD0RUN.
