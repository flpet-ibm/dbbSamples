@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. IDISCBL1
+       PROGRAM-ID. IDISCBL1.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -18,21 +18,65 @@
        01  XDUMP-TBL.
            05  XDUMPELEM OCCURS 1000 TIMES INDEXED BY XDUMP-IDX.
               10 XDUMPDATA   PIC X(80).
+       01  WS-XDUMP-COUNT PIC 9(4) VALUE 0.
+       01  WS-NUMBERX-DISP PIC 999999.
+       01  WS-ERRCNT-DISP  PIC 999999.
+       01  WS-RESULT-DISP  PIC 99.
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+      *    REUSABLE DIVIDE-CHECK INTERFACE - THE CALLER SUPPLIES THE
+      *    STARTING ERROR-COUNT, THE AMOUNT TO ADD TO IT TO FORM THE
+      *    DIVIDEND, AND THE FLDZ OVERLAY VALUE; LS-RESULT COMES BACK
+      *    WITH WHATEVER THE DIVIDE PRODUCED.
+       01  LS-ADDEND       PIC 999999.
+       01  LS-ERROR-COUNT  PIC 999999.
+       01  LS-FLDZ         PIC XXXX.
+       01  LS-RESULT       PIC 99.
+
+       PROCEDURE DIVISION USING LS-ADDEND LS-ERROR-COUNT LS-FLDZ
+                                 LS-RESULT.
        MAIN SECTION.
            DISPLAY '*** IDISCBL1 - START OF PROGRAM'.
            INITIALIZE XDUMP-TBL.
+           MOVE 0 TO WS-XDUMP-COUNT.
        LOOP SECTION.
        START000.
-           MOVE 3 TO ERROR-COUNT.
-           ADD 986885 TO ERROR-COUNT GIVING NUMBERX.
-           MOVE 'ABCD' TO FLDZ.
+           MOVE LS-ERROR-COUNT TO ERROR-COUNT.
+           ADD LS-ADDEND TO ERROR-COUNT GIVING NUMBERX.
+           MOVE LS-FLDZ TO FLDZ.
            IF NUMBERX > 0 THEN PERFORM CLEAR.
+           PERFORM DUMP-XDUMP-ENTRY VARYING XDUMP-IDX FROM 1 BY 1
+                   UNTIL XDUMP-IDX > WS-XDUMP-COUNT.
+           MOVE BAD-RESULT TO LS-RESULT.
            DISPLAY '*** IDISCBL1 - END OF PROGRAM'.
            GOBACK.
        CLEAR SECTION.
        START001.
+      *    CAPTURE THE DIVIDE OPERANDS INTO XDUMP-TBL BEFORE THE
+      *    DIVIDE RUNS, SO A BAD ERROR-COUNT (E.G. ZERO) CAN STILL BE
+      *    DIAGNOSED FROM SYSOUT AFTER THE FACT.
+           IF WS-XDUMP-COUNT < 1000
+              ADD 1 TO WS-XDUMP-COUNT
+              MOVE NUMBERX TO WS-NUMBERX-DISP
+              MOVE ERROR-COUNT TO WS-ERRCNT-DISP
+              STRING 'NUMBERX='     WS-NUMBERX-DISP
+                     ' ERROR-COUNT=' WS-ERRCNT-DISP
+                     DELIMITED BY SIZE
+                     INTO XDUMPDATA(WS-XDUMP-COUNT)
+           END-IF.
            DIVIDE NUMBERX BY ERROR-COUNT GIVING BAD-RESULT.
+      *    CAPTURE THE COMPUTED RESULT INTO THE NEXT XDUMP-TBL SLOT
+      *    TOO, SO THE DUMPED TRAIL SHOWS WHAT THE BAD VALUE ACTUALLY
+      *    WAS, NOT JUST THE INPUTS THAT LED TO IT.
+           IF WS-XDUMP-COUNT < 1000
+              ADD 1 TO WS-XDUMP-COUNT
+              MOVE BAD-RESULT TO WS-RESULT-DISP
+              STRING 'RESULT='       WS-RESULT-DISP
+                     DELIMITED BY SIZE
+                     INTO XDUMPDATA(WS-XDUMP-COUNT)
+           END-IF.
            EXIT.
-       END PROGRAM IDISCBL1.
\ No newline at end of file
+       DUMP-XDUMP-ENTRY SECTION.
+           DISPLAY 'XDUMP(' XDUMP-IDX '): ' XDUMPDATA(XDUMP-IDX).
+           EXIT SECTION.
+       END PROGRAM IDISCBL1.
